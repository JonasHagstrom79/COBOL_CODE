@@ -6,29 +6,106 @@ input-output section.
 file-control.
        select WorkFile assign to 'work.tmp'.
        select OrgFile assign to 'student.dat'
-           organization is line sequential. *>all pices of data is on seperate lines
+           organization is line sequential *>all pices of data is on seperate lines
+           file status is OrgFileStatus.
        select SortedFile assign to 'studentSort.dat'
            organization is line sequential.
+       select SortParmFile assign to 'SORTPARM.DAT'
+           organization is line sequential
+           file status is SortParmFileStatus.
 
 data division.
 file section.
+FD SortParmFile.
+01 SortParmLine pic x(1).
 FD OrgFile.
 01 StudDAta.
-       02 IDNum pic 9.
-       02 StudName pic x(10).
+       02 IDNum pic 9(5).
+       02 StudName pic x(25).
+       02 GradeLevel pic 9(2).
+       02 GPA pic 9v99.
+       02 EnrollmentDate pic 9(8). *>YYYYMMDD
 SD WorkFile.
 01 WStudDAta. *>W for workfile-versions
-       02 WIDNum pic 9.
-       02 WStudName pic x(10).
+       02 WIDNum pic 9(5).
+       02 WStudName pic x(25).
+       02 WGradeLevel pic 9(2).
+       02 WGPA pic 9v99.
+       02 WEnrollmentDate pic 9(8).
 FD SortedFile.
 01 SStudDAta. *>S for sortedfile-versions
-       02 SIDNum pic 9.
-       02 SStudName pic x(10).
+       02 SIDNum pic 9(5).
+       02 SStudName pic x(25).
+       02 SGradeLevel pic 9(2).
+       02 SGPA pic 9v99.
+       02 SEnrollmentDate pic 9(8).
 working-storage section.
+01 WSSortOrder pic x(1) value 'A'. *>A=ascending, D=descending
+01 OrgFileStatus pic x(2) value "00".
+       88 OrgFileOk value "00".
+       88 OrgFileNotFound value "35".
+01 WorkingStorageEndOfFile pic x(1) value 'N'.
+01 WSIdCheckValid pic x(1).
+01 WSBadCheckDigitCount pic 9(5) value zero.
+01 SortParmFileStatus pic x(2) value "00".
+       88 SortParmFileOk value "00".
+01 WSBatchMode pic x(1) value 'N'. *>Y when SORTPARM.DAT supplied the sort order, so no ACCEPT is needed
 
 procedure division.
-sort WorkFile on ascending key SIDNum
-       using OrgFile
-       giving SortedFile.
+open input OrgFile
+if OrgFileNotFound
+       display "student.dat not found - nothing to sort"
+       move 1 to return-code
+       stop run
+end-if
+perform ValidateCheckDigits
+close OrgFile
+perform ChooseSortOrder
+if WSSortOrder = 'D'
+       sort WorkFile on descending key SIDNum
+           using OrgFile
+           giving SortedFile
+else
+       sort WorkFile on ascending key SIDNum
+           using OrgFile
+           giving SortedFile
+end-if
+call "CBL_DELETE_FILE" using "work.tmp".
 
 stop run.
+
+ChooseSortOrder. *>SORTPARM.DAT lets an unattended batch run (e.g. the nightly driver)
+*>pick a sort order without anyone sitting at the console to answer an ACCEPT
+open input SortParmFile
+if SortParmFileOk
+       read SortParmFile
+           at end continue
+           not at end
+               move SortParmLine to WSSortOrder
+               move 'Y' to WSBatchMode
+       end-read
+       close SortParmFile
+end-if
+if WSBatchMode = 'N'
+       display "Sort order - A-Ascending  D-Descending : " with no advancing
+       accept WSSortOrder
+end-if
+move function upper-case(WSSortOrder) to WSSortOrder.
+
+ValidateCheckDigits. *>data-quality pass over student.dat before the sort even starts
+read OrgFile next
+       at end move 'Y' to WorkingStorageEndOfFile
+end-read
+perform until WorkingStorageEndOfFile = 'Y'
+       call "CHKDIGIT" using IDNum, WSIdCheckValid
+       if WSIdCheckValid not = 'Y'
+           add 1 to WSBadCheckDigitCount
+           display "Bad check digit on student ID " IDNum
+       end-if
+       read OrgFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+end-perform
+if WSBadCheckDigitCount > 0
+       display WSBadCheckDigitCount " student ID(s) failed the check-digit test"
+end-if.
