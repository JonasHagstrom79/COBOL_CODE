@@ -0,0 +1,82 @@
+       >>source format free
+identification division.
+program-id. custexport.
+environment division.
+input-output section.
+file-control.
+       select CsvFile assign to "Customer.csv"
+           organization is line sequential.
+       copy custfc.
+data division.
+file section.
+fd CsvFile.
+01 CsvLine pic x(160).
+fd CustomerFile.
+       copy custrec.
+
+working-storage section.
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 WorkingStorageEndOfFile pic x(1) value 'N'.
+01 WSCreditLimitEdit pic zzzzzz9.99.
+01 WSBalanceEdit pic -zzzzzz9.99.
+01 WSExportCount pic 9(5) value zero.
+
+procedure division.
+0000-MAINLINE.
+       open input CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           stop run
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           stop run
+       end-if
+       open output CsvFile
+       string "IdNum,FirstName,LastName,Address,City,State,Zip,Phone,Email,Status,CreditLimit,Balance"
+           delimited by size into CsvLine
+       write CsvLine
+       read CustomerFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+       perform 1000-WRITE-CSV-LINE until WorkingStorageEndOfFile = 'Y'
+       close CustomerFile, CsvFile
+       display "Exported " WSExportCount " customers to Customer.csv"
+       stop run.
+
+1000-WRITE-CSV-LINE.
+       move CreditLimit to WSCreditLimitEdit
+       move Balance to WSBalanceEdit
+       string
+           IdNum delimited by size
+           "," delimited by size
+           function trim(FirstName) delimited by size
+           "," delimited by size
+           function trim(LastName) delimited by size
+           "," delimited by size
+           function trim(CustStreet) delimited by size
+           "," delimited by size
+           function trim(City) delimited by size
+           "," delimited by size
+           State delimited by size
+           "," delimited by size
+           function trim(Zip) delimited by size
+           "," delimited by size
+           function trim(Phone) delimited by size
+           "," delimited by size
+           function trim(Email) delimited by size
+           "," delimited by size
+           CustStatus delimited by size
+           "," delimited by size
+           function trim(WSCreditLimitEdit) delimited by size
+           "," delimited by size
+           function trim(WSBalanceEdit) delimited by size
+           into CsvLine
+       end-string
+       write CsvLine
+       add 1 to WSExportCount
+       read CustomerFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read.
