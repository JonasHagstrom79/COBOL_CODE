@@ -6,21 +6,79 @@ input-output section.
 file-control.
        select CustomerReport assign to "CustReport.rpt"
            organization is line sequential.
-       select CustomerFile assign to "Customer.dat"
+       copy custfc.
+       select SortInFile assign to "custsortin.tmp"
            organization is line sequential.
+       select SortOutFile assign to "custsortout.tmp"
+           organization is line sequential.
+       select SortWorkFile assign to "custsort.tmp".
+       select ReportParmFile assign to "REPORTPARM.DAT"
+           organization is line sequential
+           file status is ReportParmFileStatus.
+       select ReportRangeParmFile assign to "REPORTRANGEPARM.DAT"
+           organization is line sequential
+           file status is ReportRangeParmFileStatus.
+       select ReportRestartParmFile assign to "REPORTRESTARTPARM.DAT"
+           organization is line sequential
+           file status is ReportRestartParmFileStatus.
+       select CheckpointFile assign to "REPORTCKPT.DAT"
+           organization is line sequential
+           file status is CheckpointFileStatus.
 data division.
 file section.
 fd CustomerReport.
-01 PrintLine
+01 PrintLine pic x(80).
 fd CustomerFile.
-01 CustomerData.
-       02 IDNum    pic 9(5).
-       02 CustName.
-           03 FirstName pic x(15).
-           03 LastName pic x(15).
-       88 WorkingStorageEdOfFile value high-value.
+       copy custrec.
+fd SortInFile.
+01 ExtCustData.
+       02 ExtIdNum pic 9(5).
+       02 ExtFirstName pic x(15).
+       02 ExtLastName pic x(15).
+fd SortOutFile.
+01 OutCustData.
+       02 OutIdNum pic 9(5).
+       02 OutFirstName pic x(15).
+       02 OutLastName pic x(15).
+SD SortWorkFile.
+01 WSortCustData. *>W for workfile-version, follows the same convention as SORTFILES
+       02 WSrtIdNum pic 9(5).
+       02 WSrtFirstName pic x(15).
+       02 WSrtLastName pic x(15).
+fd ReportParmFile.
+01 ReportParmLine pic x(2).
+fd ReportRangeParmFile.
+01 ReportRangeParmLine.
+       02 RRPMode pic x(1). *>A-All I-IdNum range L-LastName range, same choices as the GetReportRange ACCEPT
+       02 RRPFrom pic x(15).
+       02 RRPTo   pic x(15).
+fd ReportRestartParmFile.
+01 ReportRestartParmLine pic x(1). *>Y/N answer to the "resume from checkpoint" question
+fd CheckpointFile.
+01 CheckpointData.
+       02 CkpLineCount     pic 99.
+       02 CkpPageCount     pic 99.
+       02 CkpCustomerCount pic 9(7).
+       02 CkpLastIdNum     pic 9(5).
+       02 CkpRangeMode     pic x(1).
+       02 CkpFromIdNum     pic 9(5).
+       02 CkpToIdNum       pic 9(5).
+       02 CkpFromLastName  pic x(15).
+       02 CkpToLastName    pic x(15).
 
 working-storage section. *>breaks the report into different pieces
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 WorkingStorageEofFlag pic x(1) value 'N'.
+       88 WorkingStorageEndOfFile value 'Y'.
+01 ReportParmFileStatus pic x(2) value "00".
+       88 ReportParmFileOk value "00".
+01 ReportRangeParmFileStatus pic x(2) value "00".
+       88 ReportRangeParmFileOk value "00".
+01 ReportRestartParmFileStatus pic x(2) value "00".
+       88 ReportRestartParmFileOk value "00".
+01 WSBatchMode pic x(1) value 'N'. *>Y when a PARM file answered the ACCEPT, so there is nothing left to prompt for
 01 PageHeading.
        02 filler pic x(13) value "Customer List". *>use filler when u dont need to identify labels
 01 PageFooting.
@@ -35,23 +93,207 @@ working-storage section. *>breaks the report into different pieces
        02 PrnFirstName pic x(15).
        02 filler pic xx value space.
        02 PrnLasttName pic x(15).
-01 ReportFooting pic x(13) value "End of report".
+01 ReportFooting pic x(60) value "End of report".
 01 LineCount pic 99 value zero.
-       88 NewPageRequired value 40 thru 99.
 01 PageCount pic 99 value zero.
+01 CustomerCount pic 9(7) value zero.
+01 WSLinesPerPage pic 99 value 40.
+01 WSRangeMode pic x(1) value 'N'. *>N=no filter, I=IdNum range, L=LastName range
+01 WSFromIdNum pic 9(5) value zero.
+01 WSToIdNum   pic 9(5) value 99999.
+01 WSFromLastName pic x(15) value spaces.
+01 WSToLastName   pic x(15) value high-value.
+01 CheckpointFileStatus pic x(2) value "00".
+       88 CheckpointFileOk value "00".
+       88 CheckpointFileNotFound value "35".
+01 WSRestarting pic x(1) value 'N'.
+01 WSResumeAnswer pic x(1) value 'N'.
+01 WSSkipCount pic 9(7) value zero.
+01 WSSkippedSoFar pic 9(7) value zero.
+01 WSLastPrintedIdNum pic 9(5) value zero.
 
 procedure division.
-open input CustomerFile.
-open output CustomerReport
-perform PrintPageHeading
-read CustomerFile
-       at end set WorkingStorageEdOfFile to true
+open input CustomerFile
+if CustFileNotFound
+       display "No customers on file yet"
+       move 1 to return-code
+       stop run
+end-if
+if not CustFileOk
+       display "Customer file is in use by another user - try again later"
+       move 1 to return-code
+       stop run
+end-if
+perform GetLinesPerPage
+perform CheckRestart
+if WSRestarting = 'N'
+       perform GetReportRange
+end-if
+perform SortCustomerFile
+open input SortOutFile
+if WSRestarting = 'Y'
+       perform SkipAlreadyPrinted
+       open extend CustomerReport
+else
+       open output CustomerReport
+       perform PrintPageHeading
+end-if
+read SortOutFile next
+       at end set WorkingStorageEndOfFile to true
 end-read
 perform PrintReportBody until WorkingStorageEndOfFile
+string "End of report - " delimited by size
+       CustomerCount delimited by size
+       " customers, " delimited by size
+       PageCount delimited by size
+       " pages" delimited by size
+       into ReportFooting
 write PrintLine from ReportFooting after advancing 5 lines
-close CustomerFile, CustomerReport.
+close SortOutFile, CustomerReport
+call "CBL_DELETE_FILE" using "REPORTCKPT.DAT".
 stop run.
 
+GetLinesPerPage. *>default is 40, REPORTPARM.DAT lets a site override it without recompiling
+open input ReportParmFile
+if ReportParmFileOk
+       read ReportParmFile
+           at end continue
+           not at end move ReportParmLine to WSLinesPerPage
+       end-read
+       close ReportParmFile
+end-if.
+
+GetReportRange. *>optional subset - blank entries mean "no filter, print everyone"
+*>REPORTRANGEPARM.DAT lets an unattended batch run (e.g. the nightly driver) pick a
+*>range without anyone sitting at the console to answer an ACCEPT
+move 'N' to WSBatchMode
+open input ReportRangeParmFile
+if ReportRangeParmFileOk
+       read ReportRangeParmFile
+           at end continue
+           not at end
+               move RRPMode to WSRangeMode
+               move RRPFrom(1:5) to WSFromIdNum
+               move RRPTo(1:5) to WSToIdNum
+               move RRPFrom to WSFromLastName
+               move RRPTo to WSToLastName
+               move 'Y' to WSBatchMode
+       end-read
+       close ReportRangeParmFile
+end-if
+if WSBatchMode = 'N'
+       display "Run for all customers, an IdNum range, or a LastName range (A/I/L) : "
+           with no advancing
+       accept WSRangeMode
+       move function upper-case(WSRangeMode) to WSRangeMode
+       evaluate WSRangeMode
+           when 'I'
+               display "From IdNum : " with no advancing
+               accept WSFromIdNum
+               display "To IdNum   : " with no advancing
+               accept WSToIdNum
+           when 'L'
+               display "From LastName : " with no advancing
+               accept WSFromLastName
+               display "To LastName   : " with no advancing
+               accept WSToLastName
+           when other
+               move 'N' to WSRangeMode
+       end-evaluate
+end-if.
+
+CheckRestart. *>a checkpoint left over from an earlier aborted run lets us pick up instead of starting at record one
+open input CheckpointFile
+if CheckpointFileOk
+       read CheckpointFile
+           at end continue
+           not at end
+               move 'N' to WSBatchMode
+               open input ReportRestartParmFile
+               if ReportRestartParmFileOk
+                   read ReportRestartParmFile
+                       at end continue
+                       not at end
+                           move ReportRestartParmLine to WSResumeAnswer
+                           move 'Y' to WSBatchMode
+                   end-read
+                   close ReportRestartParmFile
+               end-if
+               if WSBatchMode = 'N'
+                   display "Checkpoint found - " CkpCustomerCount " customers already printed through IdNum "
+                       CkpLastIdNum ". Resume from checkpoint (Y/N) : " with no advancing
+                   accept WSResumeAnswer
+               end-if
+               move function upper-case(WSResumeAnswer) to WSResumeAnswer
+               if WSResumeAnswer = 'Y'
+                   move 'Y' to WSRestarting
+                   move CkpLineCount to LineCount
+                   move CkpPageCount to PageCount
+                   move CkpCustomerCount to CustomerCount
+                   move CkpCustomerCount to WSSkipCount
+                   move CkpLastIdNum to WSLastPrintedIdNum
+                   move CkpRangeMode to WSRangeMode
+                   move CkpFromIdNum to WSFromIdNum
+                   move CkpToIdNum to WSToIdNum
+                   move CkpFromLastName to WSFromLastName
+                   move CkpToLastName to WSToLastName
+               end-if
+       end-read
+       close CheckpointFile
+end-if.
+
+SkipAlreadyPrinted. *>fast-forward the sorted file past the records a prior run already printed, leaving
+*>the file positioned so the caller's next READ NEXT lands on the first unprinted record
+move zero to WSSkippedSoFar
+perform until WSSkippedSoFar >= WSSkipCount
+       read SortOutFile next
+           at end set WorkingStorageEndOfFile to true
+       end-read
+       if WorkingStorageEndOfFile
+           exit perform
+       end-if
+       if WSRangeMode = 'N'
+           or (WSRangeMode = 'I' and OutIdNum >= WSFromIdNum and OutIdNum <= WSToIdNum)
+           or (WSRangeMode = 'L' and OutLastName >= WSFromLastName and OutLastName <= WSToLastName)
+           add 1 to WSSkippedSoFar
+       end-if
+end-perform
+move 'N' to WorkingStorageEofFlag.
+
+WriteCheckpoint. *>written at each page break so a job that dies mid-run can restart near where it stopped
+move LineCount to CkpLineCount
+move PageCount to CkpPageCount
+move CustomerCount to CkpCustomerCount
+move WSLastPrintedIdNum to CkpLastIdNum
+move WSRangeMode to CkpRangeMode
+move WSFromIdNum to CkpFromIdNum
+move WSToIdNum to CkpToIdNum
+move WSFromLastName to CkpFromLastName
+move WSToLastName to CkpToLastName
+open output CheckpointFile
+write CheckpointData
+close CheckpointFile.
+
+SortCustomerFile. *>extract the IdNum/FirstName/LastName needed for the report, then sort by name
+open output SortInFile
+read CustomerFile next
+       at end set WorkingStorageEndOfFile to true
+end-read
+perform until WorkingStorageEndOfFile
+       move IdNum to ExtIdNum
+       move FirstName to ExtFirstName
+       move LastName to ExtLastName
+       write ExtCustData
+       read CustomerFile next
+           at end set WorkingStorageEndOfFile to true
+       end-read
+end-perform
+close CustomerFile, SortInFile
+move 'N' to WorkingStorageEofFlag
+sort SortWorkFile on ascending key WSrtLastName, WSrtFirstName
+       using SortInFile
+       giving SortOutFile.
+
 PrintPageHeading. *>print the heading and report body
 write PrintLine from PageHeading after advancing Page
 write PrintLine from Heads after advancing 5 lines
@@ -59,17 +301,23 @@ move 3 to LineCount
 add 1 to PageCount.
 
 PrintReportBody.
-if NewPageRequired
-       move PageCount to PrnPageNum
-       write PrintLine from PageFooting after advancing 5 lines
-       perform PrintPageHeading
+if WSRangeMode = 'N'
+       or (WSRangeMode = 'I' and OutIdNum >= WSFromIdNum and OutIdNum <= WSToIdNum)
+       or (WSRangeMode = 'L' and OutLastName >= WSFromLastName and OutLastName <= WSToLastName)
+       if LineCount >= WSLinesPerPage
+           move PageCount to PrnPageNum
+           write PrintLine from PageFooting after advancing 5 lines
+           perform PrintPageHeading
+           perform WriteCheckpoint
+       end-if
+       move OutIdNum to PrnCustID
+       move OutFirstName to PrnFirstName
+       move OutLastName to PrnLasttName
+       write PrintLine from CustomerDetailLine after advancing 1 line
+       add 1 to LineCount
+       add 1 to CustomerCount
+       move OutIdNum to WSLastPrintedIdNum
 end-if
-move IDNum to PrnCustID
-move FirstName to PrnFirstName
-move LastName to PrnLasttName
-write PrintLine from CustomerDetailLine after advancing 1 line
-add 1 to LineCount
-read CustomerFile
-       at end set WorkingStorageEdOfFile to true
+read SortOutFile next
+       at end set WorkingStorageEndOfFile to true
 end-read.
-
