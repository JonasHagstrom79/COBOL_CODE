@@ -11,7 +11,17 @@ WORKING-STORAGE SECTION.
 01 NoZeroPlusCommas PIC ZZ,ZZZ,ZZ9.99.
 01 DollarSign PIC $$,$$$,$$9.99.
 01 Birthday PIC 9(8) VALUE 04101979.
+01 BirthdayParts REDEFINES Birthday.
+       02 WSBirthMonth PIC 99.
+       02 WSBirthDay PIC 99.
+       02 WSBirthYear PIC 9(4).
 01 ADate PIC 99/99/9999.
+01 IsoDate PIC X(10). *>YYYY-MM-DD alongside the slashed display format
+01 WSDateValid PIC X(1) VALUE 'Y'.
+01 WSDaysInMonth PIC 99 VALUE ZERO.
+01 CurrencyAmount PIC 9(8)V99 VALUE 00001123.55.
+01 CurrencyFormatted PIC X(15). *>symbol plus edited amount, built by FMTCUR
+01 WSCurrencyCode PIC X(3) VALUE "USD".
 PROCEDURE DIVISION.
 MOVE StartNum TO NoZero
 DISPLAY NoZero
@@ -20,6 +30,47 @@ DISPLAY NoZeroPlusCommas
 MOVE StartNum TO DollarSign
 DISPLAY DollarSign
 MOVE Birthday TO ADate
-DISPLAY Adate
+PERFORM ValidateBirthday THRU ValidateBirthday-EXIT
+IF WSDateValid = 'Y'
+       DISPLAY Adate
+       STRING WSBirthYear DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WSBirthMonth DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WSBirthDay DELIMITED BY SIZE
+           INTO IsoDate
+       END-STRING
+       DISPLAY "ISO date : " IsoDate
+ELSE
+       DISPLAY "Birthday rejected - not displayed"
+END-IF
+CALL "FMTCUR" USING CurrencyAmount, WSCurrencyCode, CurrencyFormatted
+DISPLAY "Formatted amount : " CurrencyFormatted
 STOP RUN.
-.
\ No newline at end of file
+
+ValidateBirthday. *>real calendar check - month range, day range, and Feb 29 only on a leap year
+MOVE 'Y' TO WSDateValid
+IF WSBirthMonth < 1 OR WSBirthMonth > 12
+       MOVE 'N' TO WSDateValid
+       DISPLAY "Invalid birth month : " WSBirthMonth
+       GO TO ValidateBirthday-EXIT
+END-IF
+EVALUATE WSBirthMonth
+       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+           MOVE 30 TO WSDaysInMonth
+       WHEN 2
+           IF FUNCTION MOD(WSBirthYear, 400) = 0
+               OR (FUNCTION MOD(WSBirthYear, 4) = 0 AND FUNCTION MOD(WSBirthYear, 100) NOT = 0)
+               MOVE 29 TO WSDaysInMonth
+           ELSE
+               MOVE 28 TO WSDaysInMonth
+           END-IF
+       WHEN OTHER
+           MOVE 31 TO WSDaysInMonth
+END-EVALUATE
+IF WSBirthDay < 1 OR WSBirthDay > WSDaysInMonth
+       MOVE 'N' TO WSDateValid
+       DISPLAY "Invalid birth day : " WSBirthDay " for month " WSBirthMonth
+END-IF.
+ValidateBirthday-EXIT.
+       EXIT.
