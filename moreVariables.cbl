@@ -13,15 +13,9 @@ WORKING-STORAGE SECTION.*>Declare variables
 01 Age PIC 99 VALUE 0.
 01 Grade PIC 99 VALUE 0.
 01 Score PIC X(1) VALUE "B".
-01 CanVoteFlag PIC 9 VALUE 0. *>Like a bool
-       88 CanVote VALUE 1. *>Sets a condition to a variable
-       88 CantVote VALUE 0.
-01 TestNumber PIC X.
-       88 IsPrime VALUE "1", "3", "5", "7".
-       88 IsOdd VALUE "1", "3", "5", "7", "9".
-       88 IsEven VALUE "2", "4", "6", "8".
-       88 LessThanFour VALUE "1" THRU "3".
-       88 RandomNumber VALUE "0" THRU "9".
+       copy canvote.
+01 WSCheckId PIC 9(5).
+01 WSCheckValid PIC X(1).
 
 PROCEDURE DIVISION. *>Use stuff here
 DISPLAY "Enter Age : " WITH NO ADVANCING *>Skips jumping to a new line
@@ -55,27 +49,28 @@ IF Score IS NOT NUMERIC THEN
        DISPLAY "Not a Number"
 END-IF
 *>Toggle values line 16-18
-IF Age > 18 THEN   
-       SET CanVote TO TRUE 
+IF Age > 18 THEN
+       SET CanVote TO TRUE
 else
-       SET CantVote TO TRUE    
-END-IF 
+       SET CannotVote TO TRUE
+END-IF
 DISPLAY "Vote " CanVoteFlag    
 
-*>How evaluate works
-DISPLAY "Enter Single Number or X to Exit : "
-ACCEPT TestNumber
-PERFORM UNTIL NOT RandomNumber *>Loop
-       EVALUATE TRUE   
-           WHEN IsPrime DISPLAY "Prime"
-           WHEN IsOdd DISPLAY "Odd"
-           WHEN IsEven DISPLAY "Even"
-           WHEN LessThanFour DISPLAY "Less than four"
-           WHEN OTHER DISPLAY "Default Action"
-       END-EVALUATE*>Ending the evaluate
-       ACCEPT TestNumber
+*>Modulus-10 check-digit validator - last digit of a 5-digit ID must match
+*>the check digit computed from the other four (see chkdigit.cbl)
+DISPLAY "Enter a 5-digit ID, or 00000 to exit : " WITH NO ADVANCING
+ACCEPT WSCheckId
+PERFORM UNTIL WSCheckId = 0 *>Loop
+       CALL "CHKDIGIT" USING WSCheckId, WSCheckValid
+       IF WSCheckValid = 'Y'
+           DISPLAY WSCheckId " - check digit OK"
+       ELSE
+           DISPLAY WSCheckId " - check digit invalid"
+       END-IF
+       DISPLAY "Enter a 5-digit ID, or 00000 to exit : " WITH NO ADVANCING
+       ACCEPT WSCheckId
 END-PERFORM*>End the looping structure
-     
+
 
 STOP RUN.
 
