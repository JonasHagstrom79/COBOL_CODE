@@ -2,9 +2,30 @@
 identification division.
 program-id. prefilltables.
 
+environment division.
+input-output section.
+file-control.
+       copy prodfc.
+
 data division.
+file section.
+fd ProductFile.
+       copy prodrec.
 
 working-storage section.
+01 ProductFileStatus pic x(2) value "00".
+       88 ProductFileOk value "00".
+       88 ProductFileNotFound value "35".
+01 WorkingStorageEndOfFile pic x(1) value 'N'.
+01 WSProductIndex pic 9 value 1.
+01 WSReceiveProduct pic x(5).
+01 WSReceiveSize pic x(1).
+01 WSReceiveQty pic 9(5).
+01 WSSizeIndex pic 9 value zero.
+01 WSTotalQtyOnHand pic 9(5).
+01 WSAddNewAnswer pic x(1) value 'N'.
+01 WSNewSizes pic x(3).
+01 WSNewUnitPrice pic 9(5)v99.
 01 ProductTable.
        02 ProductData.
            03 filler pic x(8) value "Red SML".  *>use fillers when no data from start
@@ -14,6 +35,10 @@ working-storage section.
            03 Shirt occurs 3 times.
                04 ProductName pic x(5).
                04 ProductSize pic a occurs 3 times.
+01 ProductPriceTable.
+       02 PriceData occurs 3 times.
+           03 TblUnitPrice pic 9(5)v99.
+           03 TblQtyOnHand pic 9(5).
 01 ChangeMe.
        02 TextNum pic x(6).
        02 FloatNum redefines TextNum pic 9(4)v99.
@@ -21,10 +46,13 @@ working-storage section.
 01 SplitNum.
        02 WNum pic 9(4) value zero. *>variable whole num
        02 FNum pic 99 value zero. *>float num
-01 FlNum redefines SplitNum pic 9999v99 *>four digits and 2 decimal places
+01 FlNum redefines SplitNum pic 9999v99. *>four digits and 2 decimal places
 01 DollarNum PIC $$,$$9.99.
+01 WSVendorPrice pic x(20). *>raw text off a vendor price-list feed - stray spaces, missing decimals
+01 WSVendorClean pic 9(7)v99.
 
 procedure division.
+perform LoadProductTable.
 display Shirt(1).
 move '123456' to TextNum.
 display FloatNum.
@@ -35,5 +63,107 @@ unstring StringNumber
        into WNum, FNum
 move FlNum to DollarNum
 display DollarNum.
+display "Enter a vendor price (e.g. '  12.5 ') : " with no advancing
+accept WSVendorPrice
+call "CLEANNUM" using WSVendorPrice, WSVendorClean
+display "Cleaned price : " WSVendorClean.
+perform ReceiveStock.
 
 stop run.
+
+LoadProductTable. *>PRODUCT.DAT lets us add a product as a data change instead of a recompile
+open input ProductFile
+if ProductFileNotFound
+       display "PRODUCT.DAT not found - using the built-in product defaults"
+       close ProductFile
+else
+       move 1 to WSProductIndex
+       read ProductFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+       perform until WorkingStorageEndOfFile = 'Y' or WSProductIndex > 3
+           move PMName to ProductName(WSProductIndex)
+           move PMSize(1:1) to ProductSize(WSProductIndex, 1)
+           move PMSize(2:1) to ProductSize(WSProductIndex, 2)
+           move PMSize(3:1) to ProductSize(WSProductIndex, 3)
+           move PMUnitPrice to TblUnitPrice(WSProductIndex)
+           compute WSTotalQtyOnHand = PMQtyBySize(1) + PMQtyBySize(2) + PMQtyBySize(3)
+           move WSTotalQtyOnHand to TblQtyOnHand(WSProductIndex)
+           add 1 to WSProductIndex
+           read ProductFile next
+               at end move 'Y' to WorkingStorageEndOfFile
+           end-read
+       end-perform
+       close ProductFile
+end-if.
+
+ReceiveStock. *>record new stock coming in against an existing product instead of just reading the table
+display "Receive stock - Product code (blank to skip) : " with no advancing
+accept WSReceiveProduct
+if WSReceiveProduct not = spaces
+       open i-o ProductFile
+       if ProductFileNotFound
+           display "PRODUCT.DAT not found - nothing to receive against"
+           close ProductFile
+       else
+           display "Size received : " with no advancing
+           accept WSReceiveSize
+           move function upper-case(WSReceiveSize) to WSReceiveSize
+           display "Quantity received : " with no advancing
+           accept WSReceiveQty
+           move WSReceiveProduct to PMName
+           read ProductFile
+               key is PMName
+               invalid key perform 1700-ADD-NEW-PRODUCT thru 1700-EXIT
+               not invalid key
+                   perform 1600-RECEIVE-INTO-SIZE thru 1600-EXIT
+           end-read
+           close ProductFile
+       end-if
+end-if.
+
+1600-RECEIVE-INTO-SIZE. *>add the received qty to the PMQtyBySize slot matching PMSize
+       move zero to WSSizeIndex
+       perform varying WSSizeIndex from 1 by 1 until WSSizeIndex > 3
+           if PMSize(WSSizeIndex:1) = WSReceiveSize
+               add WSReceiveQty to PMQtyBySize(WSSizeIndex)
+               rewrite ProductMasterData
+               display "Product " WSReceiveProduct " size " WSReceiveSize
+                   " now has " PMQtyBySize(WSSizeIndex) " on hand"
+               go to 1600-EXIT
+           end-if
+       end-perform
+       display "Size " WSReceiveSize " not offered for " WSReceiveProduct.
+1600-EXIT.
+       exit.
+
+1700-ADD-NEW-PRODUCT. *>PRODUCT.DAT has no master-maintenance program of its own yet, so a product
+*>unknown here is added on the spot instead of rejecting a legitimate new-item receipt
+       display "Product " WSReceiveProduct " not found - add as a new product (Y/N) : " with no advancing
+       accept WSAddNewAnswer
+       move function upper-case(WSAddNewAnswer) to WSAddNewAnswer
+       if WSAddNewAnswer not = 'Y'
+           display "Product " WSReceiveProduct " not added"
+           go to 1700-EXIT
+       end-if
+       display "Sizes offered, three letters e.g. SML : " with no advancing
+       accept WSNewSizes
+       move function upper-case(WSNewSizes) to WSNewSizes
+       display "Unit price : " with no advancing
+       accept WSNewUnitPrice
+       move WSReceiveProduct to PMName
+       move WSNewSizes to PMSize
+       move WSNewUnitPrice to PMUnitPrice
+       move zero to PMQtyBySize(1), PMQtyBySize(2), PMQtyBySize(3)
+       move zero to WSSizeIndex
+       perform varying WSSizeIndex from 1 by 1 until WSSizeIndex > 3
+           if PMSize(WSSizeIndex:1) = WSReceiveSize
+               move WSReceiveQty to PMQtyBySize(WSSizeIndex)
+           end-if
+       end-perform
+       write ProductMasterData
+           invalid key display "Product " WSReceiveProduct " could not be added"
+           not invalid key display "Product " WSReceiveProduct " added"
+       end-write.
+1700-EXIT.
+       exit.
