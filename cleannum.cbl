@@ -0,0 +1,34 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CLEANNUM.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 WSTrimmed    PIC X(20).
+       01 WSWhole      PIC X(10).
+       01 WSFrac       PIC X(10).
+       01 WSWholeNum   PIC 9(7) VALUE ZERO.
+       01 WSFracAlpha  PIC X(4).
+       01 WSFracNum    PIC 99 VALUE ZERO.
+LINKAGE SECTION.
+       01 LRawText     PIC X(20). *>a number as it comes off a vendor price-list feed - spaces,
+                                   *>missing decimals and all
+       01 LCleanNum    PIC 9(7)V99.
+PROCEDURE DIVISION USING LRawText, LCleanNum.
+       MOVE FUNCTION TRIM(LRawText) TO WSTrimmed
+       MOVE SPACES TO WSWhole, WSFrac
+       UNSTRING WSTrimmed DELIMITED BY "."
+           INTO WSWhole, WSFrac
+       MOVE ZERO TO WSWholeNum, WSFracNum
+       IF FUNCTION TRIM(WSWhole) NOT = SPACE
+           MOVE FUNCTION TRIM(WSWhole) TO WSWholeNum
+       END-IF
+       IF FUNCTION TRIM(WSFrac) NOT = SPACE
+           MOVE SPACES TO WSFracAlpha
+           STRING FUNCTION TRIM(WSFrac) DELIMITED BY SIZE
+               "00" DELIMITED BY SIZE
+               INTO WSFracAlpha
+           MOVE WSFracAlpha(1:2) TO WSFracNum
+       END-IF
+       COMPUTE LCleanNum = WSWholeNum + (WSFracNum / 100)
+       GOBACK.
+.
