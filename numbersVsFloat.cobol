@@ -7,11 +7,18 @@ DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.
 01 Price PIC 9(4)V99.
-01 VatRate PIC V999 VALUE .25.
 01 FullPrice PIC 9(4)V99.
+01 VatRate PIC V999 VALUE ZERO.
+01 WSJurisdiction PIC X(2) VALUE "US".
+01 WSCategory PIC X(1) VALUE "S". *>S=standard, F=food/reduced, Z=zero-rated
 PROCEDURE DIVISION.
+DISPLAY "Jurisdiction (US/GB) : " WITH NO ADVANCING
+ACCEPT WSJurisdiction
+DISPLAY "Category (S-Standard F-Food Z-Zero-rated) : " WITH NO ADVANCING
+ACCEPT WSCategory
+CALL "GETVAT" USING WSJurisdiction, WSCategory, VatRate
 DISPLAY "Enter the Price : " WITH NO ADVANCING
 ACCEPT Price
 COMPUTE FullPrice ROUNDED = Price + (Price * VatRate)
-DISPLAY "Price + Vat : " FullPrice.
+DISPLAY "Price + Vat (" WSJurisdiction "/" WSCategory ") : " FullPrice.
 STOP RUN.
