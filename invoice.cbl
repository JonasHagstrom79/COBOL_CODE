@@ -0,0 +1,169 @@
+       >>source format free
+identification division.
+program-id. invoice.
+environment division.
+input-output section.
+file-control.
+       copy custfc.
+       copy prodfc.
+       select InvoiceFile assign to "INVOICE.rpt"
+           organization is line sequential.
+data division.
+file section.
+fd CustomerFile.
+       copy custrec.
+fd ProductFile.
+       copy prodrec.
+fd InvoiceFile.
+01 InvoiceLine pic x(60).
+
+working-storage section.
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 ProductFileStatus pic x(2) value "00".
+       88 ProductFileOk value "00".
+       88 ProductFileNotFound value "35".
+01 WSCustID pic 9(5).
+01 WSCustFirstName pic x(15).
+01 WSCustLastName pic x(15).
+01 WSMoreItems pic x(1) value 'Y'.
+01 WSProduct pic x(5).
+01 WSQty pic 9(5).
+01 WSLineTotal pic 9(7)v99.
+01 WSSubtotal pic 9(8)v99 value zero.
+01 WSItemCount pic 9(3) value zero.
+01 WSJurisdiction pic x(2) value "US".
+01 WSCategory pic x(1) value "S".
+01 WSVatRate pic v999.
+01 WSVatAmount pic 9(8)v99.
+01 WSGrandTotal pic 9(8)v99.
+01 WSCurrencyCode pic x(3) value "USD".
+01 WSFormattedTotal pic x(15).
+
+procedure division.
+0000-MAINLINE.
+       display "Customer IdNum : " with no advancing
+       accept WSCustID
+       open input CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           close CustomerFile
+           stop run
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustomerFile
+           stop run
+       end-if
+       move WSCustID to IdNum
+       read CustomerFile
+           key is IdNum
+           invalid key
+               display "Customer " WSCustID " not found - invoice cancelled"
+               close CustomerFile
+               stop run
+       end-read
+       move FirstName to WSCustFirstName
+       move LastName to WSCustLastName
+       close CustomerFile
+       open output InvoiceFile
+       perform 1000-WRITE-HEADER
+       perform 2000-TAKE-LINE-ITEM thru 2000-EXIT until WSMoreItems = 'N'
+       perform 3000-APPLY-VAT-AND-TOTAL
+       close InvoiceFile
+       display "Invoice written to INVOICE.rpt"
+       stop run.
+
+1000-WRITE-HEADER.
+       move spaces to InvoiceLine
+       string
+           "INVOICE - Customer " delimited by size
+           WSCustID delimited by size
+           " " delimited by size
+           function trim(WSCustFirstName) delimited by size
+           " " delimited by size
+           function trim(WSCustLastName) delimited by size
+           into InvoiceLine
+       end-string
+       write InvoiceLine.
+
+2000-TAKE-LINE-ITEM.
+       display "Product code (blank to finish) : " with no advancing
+       accept WSProduct
+       if WSProduct = spaces
+           move 'N' to WSMoreItems
+           go to 2000-EXIT
+       end-if
+       open input ProductFile
+       if ProductFileNotFound
+           display "No products on file yet"
+           close ProductFile
+           move 'N' to WSMoreItems
+           go to 2000-EXIT
+       end-if
+       move WSProduct to PMName
+       read ProductFile
+           key is PMName
+           invalid key
+               display "Product " WSProduct " not found - line item skipped"
+               close ProductFile
+               go to 2000-EXIT
+       end-read
+       close ProductFile
+       display "Quantity : " with no advancing
+       accept WSQty
+       compute WSLineTotal = PMUnitPrice * WSQty
+       add WSLineTotal to WSSubtotal
+       add 1 to WSItemCount
+       move spaces to InvoiceLine
+       string
+           "  " delimited by size
+           PMName delimited by size
+           "  x" delimited by size
+           WSQty delimited by size
+           "  @ " delimited by size
+           PMUnitPrice delimited by size
+           "  = " delimited by size
+           WSLineTotal delimited by size
+           into InvoiceLine
+       end-string
+       write InvoiceLine.
+2000-EXIT.
+       exit.
+
+3000-APPLY-VAT-AND-TOTAL. *>one VAT rate applies to the whole invoice, looked up once line items are done
+       display "Jurisdiction (US/GB) : " with no advancing
+       accept WSJurisdiction
+       display "Category (S-Standard F-Food Z-Zero-rated) : " with no advancing
+       accept WSCategory
+       call "GETVAT" using WSJurisdiction, WSCategory, WSVatRate
+       compute WSVatAmount rounded = WSSubtotal * WSVatRate
+       compute WSGrandTotal = WSSubtotal + WSVatAmount
+       call "FMTCUR" using WSGrandTotal, WSCurrencyCode, WSFormattedTotal
+       move spaces to InvoiceLine
+       string
+           "  Subtotal : " delimited by size
+           WSSubtotal delimited by size
+           into InvoiceLine
+       end-string
+       write InvoiceLine
+       move spaces to InvoiceLine
+       string
+           "  VAT (" delimited by size
+           WSJurisdiction delimited by size
+           "/" delimited by size
+           WSCategory delimited by size
+           ") : " delimited by size
+           WSVatAmount delimited by size
+           into InvoiceLine
+       end-string
+       write InvoiceLine
+       move spaces to InvoiceLine
+       string
+           "  Grand total : " delimited by size
+           function trim(WSFormattedTotal) delimited by size
+           into InvoiceLine
+       end-string
+       write InvoiceLine
+       display "Grand total : " WSFormattedTotal.
