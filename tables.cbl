@@ -14,7 +14,7 @@ working-storage section.
            03 LName pic x(15).
 
 01 OrderTable.
-       02 Product occurs 2 times indexed by I.
+       02 Product occurs 2 times ascending key is ProductName indexed by I.
            03 ProductName pic x(10).
            03 ProductSize occurs 3 times indexed by J.
                04 SizeType pic a.
@@ -48,11 +48,11 @@ GetProduct.
 GetSizes.
        display ProductSize(I,J).
 
-LookUp.
-       set I to 1.
-       search Product
+LookUp. *>the catalog is sorted ascending on ProductName, so a binary SEARCH ALL scales far
+*>better than a linear scan once the product table grows beyond these two entries
+       search all Product
            at end display 'Product Not Found'
-           when ProductName(I) = 'Yellow Shirt'
+           when ProductName(I) = 'Yellow Shi'
                display 'Yellow Shirt Found'
            end-search.
 
