@@ -0,0 +1,165 @@
+       >>source format free
+identification division.
+program-id. nightlybatch.
+environment division.
+input-output section.
+file-control.
+       select BatchCheckpointFile assign to "BATCHCKPT.DAT"
+           organization is line sequential
+           file status is BatchCkptFileStatus.
+       select ReadFileParmFile assign to "READFILEPARM.DAT"
+           organization is line sequential
+           file status is ReadFileParmFileStatus.
+       select SortParmFile assign to "SORTPARM.DAT"
+           organization is line sequential
+           file status is SortParmFileStatus.
+       select ReportRangeParmFile assign to "REPORTRANGEPARM.DAT"
+           organization is line sequential
+           file status is ReportRangeParmFileStatus.
+       select ReportRestartParmFile assign to "REPORTRESTARTPARM.DAT"
+           organization is line sequential
+           file status is ReportRestartParmFileStatus.
+data division.
+file section.
+fd BatchCheckpointFile.
+01 BatchCkptData.
+       02 CkptLastStep pic 9(1).
+fd ReadFileParmFile.
+01 ReadFileParmLine pic x(1).
+fd SortParmFile.
+01 SortParmLine pic x(1).
+fd ReportRangeParmFile.
+01 ReportRangeParmLine.
+       02 RRPMode pic x(1).
+       02 RRPFrom pic x(15).
+       02 RRPTo   pic x(15).
+fd ReportRestartParmFile.
+01 ReportRestartParmLine pic x(1).
+
+working-storage section.
+01 BatchCkptFileStatus pic x(2) value "00".
+       88 BatchCkptFileOk value "00".
+       88 BatchCkptFileNotFound value "35".
+01 ReadFileParmFileStatus pic x(2) value "00".
+01 SortParmFileStatus pic x(2) value "00".
+01 ReportRangeParmFileStatus pic x(2) value "00".
+01 ReportRestartParmFileStatus pic x(2) value "00".
+01 WSStartStep pic 9(1) value 1.
+01 WSCurrentStep pic 9(1) value 1.
+01 WSStepName pic x(12).
+01 WSCommand pic x(40).
+01 WSResumeAnswer pic x(1) value 'N'.
+01 WSAbort pic x(1) value 'N'.
+
+procedure division.
+0000-MAINLINE.
+       perform 1000-CHECK-RESTART
+       move WSStartStep to WSCurrentStep
+       perform 2000-RUN-STEP thru 2000-EXIT until WSCurrentStep > 4 or WSAbort = 'Y'
+       if WSAbort = 'N'
+           display "Nightly batch complete - all steps succeeded"
+           call "CBL_DELETE_FILE" using "BATCHCKPT.DAT"
+       end-if
+       stop run.
+
+1000-CHECK-RESTART. *>a checkpoint left from an earlier aborted run lets us resume after the
+*>last good step instead of rerunning the whole night's chain from the beginning
+       move 1 to WSStartStep
+       open input BatchCheckpointFile
+       if BatchCkptFileOk
+           read BatchCheckpointFile
+               at end continue
+               not at end
+                   display "Checkpoint found - last good step was " CkptLastStep
+                       ". Resume from the next step (Y/N) : " with no advancing
+                   accept WSResumeAnswer
+                   move function upper-case(WSResumeAnswer) to WSResumeAnswer
+                   if WSResumeAnswer = 'Y'
+                       compute WSStartStep = CkptLastStep + 1
+                   end-if
+           end-read
+           close BatchCheckpointFile
+       end-if.
+
+2000-RUN-STEP. *>sort, then merge, then report - readfile first so the night's customer
+*>listing/validation pass happens before the student sort/merge/report chain
+       if WSCurrentStep < WSStartStep
+           display "Skipping step " WSCurrentStep " - already completed"
+           go to 2000-EXIT
+       end-if
+       perform 3000-GET-STEP-INFO
+       perform 3500-WRITE-STEP-PARM
+       display "Starting step " WSCurrentStep " - " WSStepName
+       call "SYSTEM" using WSCommand
+       perform 3600-DELETE-STEP-PARM
+       if RETURN-CODE = 0
+           perform 4000-WRITE-CHECKPOINT
+           display "Step " WSCurrentStep " - " WSStepName " completed"
+       else
+           display "Step " WSCurrentStep " - " WSStepName
+               " failed - return code " RETURN-CODE
+           display "Nightly batch stopped - rerun to restart from this step"
+           move 'Y' to WSAbort
+       end-if.
+2000-EXIT.
+       add 1 to WSCurrentStep.
+
+3000-GET-STEP-INFO. *>maps a step number to the program name and the command line CALL "SYSTEM" runs
+       evaluate WSCurrentStep
+           when 1
+               move "READFILE"   to WSStepName
+               move "./readfile"   to WSCommand
+           when 2
+               move "SORTFILES"  to WSStepName
+               move "./sortfiles"  to WSCommand
+           when 3
+               move "MERGEFILES" to WSStepName
+               move "./mergefiles" to WSCommand
+           when 4
+               move "REPORTS"    to WSStepName
+               move "./reports"    to WSCommand
+       end-evaluate.
+
+3500-WRITE-STEP-PARM. *>each step's program blocks on an interactive ACCEPT unless its PARM file is
+*>present, so the driver supplies one just ahead of the CALL "SYSTEM" and removes it again
+*>afterward - a later interactive/manual run of the same program must not see a stale answer
+       evaluate WSCurrentStep
+           when 1
+               open output ReadFileParmFile
+               move 'A' to ReadFileParmLine
+               write ReadFileParmLine
+               close ReadFileParmFile
+           when 2
+               open output SortParmFile
+               move 'A' to SortParmLine
+               write SortParmLine
+               close SortParmFile
+           when 4
+               open output ReportRangeParmFile
+               move 'A' to RRPMode
+               move spaces to RRPFrom, RRPTo
+               write ReportRangeParmLine
+               close ReportRangeParmFile
+               open output ReportRestartParmFile
+               move 'N' to ReportRestartParmLine
+               write ReportRestartParmLine
+               close ReportRestartParmFile
+       end-evaluate.
+
+3600-DELETE-STEP-PARM. *>clean up the PARM file(s) this step wrote so they don't silently force
+*>batch mode on a later interactive run of the same program
+       evaluate WSCurrentStep
+           when 1
+               call "CBL_DELETE_FILE" using "READFILEPARM.DAT"
+           when 2
+               call "CBL_DELETE_FILE" using "SORTPARM.DAT"
+           when 4
+               call "CBL_DELETE_FILE" using "REPORTRANGEPARM.DAT"
+               call "CBL_DELETE_FILE" using "REPORTRESTARTPARM.DAT"
+       end-evaluate.
+
+4000-WRITE-CHECKPOINT. *>records the last step that succeeded so a later rerun can pick up after it
+       move WSCurrentStep to CkptLastStep
+       open output BatchCheckpointFile
+       write BatchCkptData
+       close BatchCheckpointFile.
