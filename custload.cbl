@@ -0,0 +1,116 @@
+       >>Source Format Free
+identification division.
+program-id. custload.
+environment division.
+input-output section.
+file-control.
+       select CustTranFile assign to "CUSTTRAN.DAT"
+           organization is line sequential
+           access is sequential
+           file status is CustTranFileStatus.
+       copy custfc.
+       select CustAuditFile assign to "CUSTAUDIT.DAT"
+           organization is line sequential
+           access is sequential.
+data division.
+file section.
+fd CustTranFile.
+01 CustTranData.
+       02 TrIdNum    pic 9(5).
+       02 TrFirstName pic x(15).
+       02 TrLastName  pic x(15).
+       02 TrAddress   pic x(25).
+       02 TrCity      pic x(15).
+       02 TrState     pic x(2).
+       02 TrZip       pic x(9).
+       02 TrPhone     pic x(12).
+       02 TrEmail     pic x(30).
+fd CustomerFile.
+       copy custrec.
+fd CustAuditFile.
+       copy custaud.
+
+working-storage section.
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 CustTranFileStatus pic x(2) value "00".
+       88 CustTranFileOk value "00".
+       88 CustTranFileNotFound value "35".
+01 CustTranEndOfFile pic x(1) value 'N'.
+01 WSAddedCount pic 9(5) value zero.
+01 WSRejectedCount pic 9(5) value zero.
+01 WSReadCount pic 9(5) value zero.
+01 WSOperator pic x(10) value "BATCH".
+
+procedure division.
+0000-MAINLINE.
+       perform 1000-INITIALIZE
+       perform 2000-PROCESS-TRANSACTIONS until CustTranEndOfFile = 'Y'
+       perform 9000-TERMINATE
+       stop run.
+
+1000-INITIALIZE.
+       open input CustTranFile
+       if CustTranFileNotFound
+           display "CUSTTRAN.DAT not found - nothing to load"
+           close CustTranFile
+           move 1 to return-code
+           stop run
+       end-if
+       open i-o CustomerFile
+       if CustFileNotFound
+           close CustomerFile
+           open output CustomerFile
+           close CustomerFile
+           open i-o CustomerFile
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustTranFile
+           stop run
+       end-if.
+
+2000-PROCESS-TRANSACTIONS.
+       read CustTranFile into CustTranData
+           at end move 'Y' to CustTranEndOfFile
+           not at end
+               add 1 to WSReadCount
+               move TrIdNum to IdNum
+               move TrFirstName to FirstName
+               move TrLastName to LastName
+               move TrAddress to CustStreet
+               move TrCity to City
+               move TrState to State
+               move TrZip to Zip
+               move TrPhone to Phone
+               move TrEmail to Email
+               write CustomerData
+                   invalid key
+                       add 1 to WSRejectedCount
+                       display "Rejected duplicate IdNum " TrIdNum
+                   not invalid key
+                       add 1 to WSAddedCount
+                       perform 7000-WRITE-AUDIT-ADD
+               end-write
+       end-read.
+
+7000-WRITE-AUDIT-ADD.
+       move function current-date to AudTimestamp
+       move WSOperator to AudOperator
+       set AudActionAdd to true
+       move IdNum to AudIdNum
+       move spaces to AudBeforeImage
+       move CustomerData to AudAfterImage
+       open extend CustAuditFile
+       write CustAuditData
+       close CustAuditFile.
+
+9000-TERMINATE.
+       close CustTranFile
+       close CustomerFile
+       display " "
+       display "Batch load complete"
+       display "Transactions read    : " WSReadCount
+       display "Customers added      : " WSAddedCount
+       display "Rejected (duplicates): " WSRejectedCount.
