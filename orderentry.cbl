@@ -0,0 +1,138 @@
+       >>source format free
+identification division.
+program-id. orderentry.
+environment division.
+input-output section.
+file-control.
+       copy custfc.
+       copy prodfc.
+       select OrdersFile assign to "ORDERS.DAT"
+           organization is line sequential
+           file status is OrdersFileStatus.
+data division.
+file section.
+fd CustomerFile.
+       copy custrec.
+fd ProductFile.
+       copy prodrec.
+fd OrdersFile.
+01 OrdersLine pic x(40).
+
+working-storage section.
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 ProductFileStatus pic x(2) value "00".
+       88 ProductFileOk value "00".
+       88 ProductFileNotFound value "35".
+01 OrdersFileStatus pic x(2) value "00".
+       88 OrdersFileOk value "00".
+01 WSOrderMode pic x(1) value 'Y'. *>Y=take another order, N=done
+01 WSOrderCustID pic 9(5).
+01 WSOrderProduct pic x(5).
+01 WSOrderSize pic x(1).
+01 WSOrderQty pic 9(5).
+01 WSOrderLineTotal pic 9(7)v99.
+01 WSSizeIndex pic 9 value zero.
+
+procedure division.
+0000-MAINLINE.
+       perform 1000-TAKE-ORDER thru 1000-EXIT until WSOrderMode = 'N'
+       stop run.
+
+1000-TAKE-ORDER.
+       display "Customer IdNum : " with no advancing
+       accept WSOrderCustID
+       open input CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           close CustomerFile
+           go to 1000-EXIT
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustomerFile
+           go to 1000-EXIT
+       end-if
+       move WSOrderCustID to IdNum
+       read CustomerFile
+           key is IdNum
+           invalid key
+               display "Customer " WSOrderCustID " not found - order rejected"
+               close CustomerFile
+               go to 1000-EXIT
+       end-read
+       close CustomerFile
+       display "Product code : " with no advancing
+       accept WSOrderProduct
+       open i-o ProductFile
+       if ProductFileNotFound
+           display "No products on file yet"
+           close ProductFile
+           go to 1000-EXIT
+       end-if
+       move WSOrderProduct to PMName
+       read ProductFile
+           key is PMName
+           invalid key
+               display "Product " WSOrderProduct " not found - order rejected"
+               close ProductFile
+               go to 1000-EXIT
+       end-read
+       display "Size : " with no advancing
+       accept WSOrderSize
+       move function upper-case(WSOrderSize) to WSOrderSize
+       perform 1500-FIND-SIZE-INDEX thru 1500-EXIT
+       if WSSizeIndex = zero
+           display "Size " WSOrderSize " not offered for " WSOrderProduct " - order rejected"
+           close ProductFile
+           go to 1000-EXIT
+       end-if
+       display "Quantity : " with no advancing
+       accept WSOrderQty
+       if WSOrderQty > PMQtyBySize(WSSizeIndex)
+           display "Only " PMQtyBySize(WSSizeIndex) " of " WSOrderProduct " size " WSOrderSize " on hand - order rejected"
+           close ProductFile
+           go to 1000-EXIT
+       end-if
+       subtract WSOrderQty from PMQtyBySize(WSSizeIndex)
+       rewrite ProductMasterData
+       close ProductFile
+       compute WSOrderLineTotal = PMUnitPrice * WSOrderQty
+       display "Line total : " WSOrderLineTotal
+       perform 7000-WRITE-ORDER.
+1000-EXIT.
+       display "Take another order (Y/N) : " with no advancing
+       accept WSOrderMode
+       move function upper-case(WSOrderMode) to WSOrderMode.
+
+1500-FIND-SIZE-INDEX. *>map the accepted size letter to the matching PMSize/PMQtyBySize slot, zero if not offered
+       move zero to WSSizeIndex
+       perform varying WSSizeIndex from 1 by 1 until WSSizeIndex > 3
+           if PMSize(WSSizeIndex:1) = WSOrderSize
+               go to 1500-EXIT
+           end-if
+       end-perform
+       move zero to WSSizeIndex.
+1500-EXIT.
+       exit.
+
+7000-WRITE-ORDER. *>append the completed order to ORDERS.DAT - IdNum, product, size, qty, line total
+       open extend OrdersFile
+       if not OrdersFileOk
+           open output OrdersFile
+       end-if
+       string
+           WSOrderCustID delimited by size
+           " " delimited by size
+           WSOrderProduct delimited by size
+           " " delimited by size
+           WSOrderSize delimited by size
+           " " delimited by size
+           WSOrderQty delimited by size
+           " " delimited by size
+           WSOrderLineTotal delimited by size
+           into OrdersLine
+       end-string
+       write OrdersLine
+       close OrdersFile.
