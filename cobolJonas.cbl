@@ -4,9 +4,16 @@ PROGRAM-ID. cobolJonas.
 AUTHOR. Jonas HagstrÃ¶m.
 DATE-WRITTEN. November 11th 2021
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT NumbersFile ASSIGN TO "NUMBERS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NumbersFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
+FD NumbersFile.
+01 NumberLine PIC 9(5)V99.
 WORKING-STORAGE SECTION.
 *> Create variables here will be good
 01 UserName PIC X(30) VALUE "You".
@@ -19,6 +26,15 @@ WORKING-STORAGE SECTION.
        02 SSGroup  PIC 99.
        02 SSSerial PIC 9999.
 01 PiValue CONSTANT AS 3.14.
+01 WSSSNValid PIC X(1) VALUE 'Y'.
+01 WSUnmaskPermission PIC X(1) VALUE 'N'. *>Y only if the operator is cleared to see the full SSN
+01 WSSSNMasked PIC X(11).
+01 NumbersFileStatus PIC X(2) VALUE "00".
+       88 NumbersFileOk value "00".
+       88 NumbersFileNotFound value "35".
+01 WSFileTotal PIC 9(7)V99 VALUE ZERO.
+01 WSFileCount PIC 9(5) VALUE ZERO.
+01 WSFileEndOfFile PIC X(1) VALUE 'N'.
 
 PROCEDURE DIVISION.
 *>Print here
@@ -35,9 +51,63 @@ ACCEPT Num3
 COMPUTE Total = Num1 + Num2 + Num3
 DISPLAY Num2 " + " Num2 " + " Num3 " = " Total
 
+DISPLAY "Enter a Social Security Number (AAAGGSSSS) : " WITH NO ADVANCING
+ACCEPT SSNum
+PERFORM ValidateSSN
+IF WSSSNValid = 'Y'
+       DISPLAY "Enter 'unmask' to see the full number, or press Enter to skip : " WITH NO ADVANCING
+       ACCEPT WSUnmaskPermission
+       IF FUNCTION UPPER-CASE(WSUnmaskPermission) = 'U'
+           DISPLAY "SSN : " SSArea "-" SSGroup "-" SSSerial
+       ELSE
+           DISPLAY "SSN : " WSSSNMasked
+       END-IF
+END-IF
 
+PERFORM SumNumbersFile
+IF NumbersFileOk
+       DISPLAY "Total of " WSFileCount " values in NUMBERS.DAT : " WSFileTotal
+END-IF
 
 STOP RUN.
 
+ValidateSSN. *>SSA rules of thumb - area can't be 000/666/900-999, group can't be 00, serial can't be 0000
+MOVE 'Y' TO WSSSNValid
+IF SSArea = 000 OR SSArea = 666 OR SSArea >= 900
+       MOVE 'N' TO WSSSNValid
+END-IF
+IF SSGroup = 00
+       MOVE 'N' TO WSSSNValid
+END-IF
+IF SSSerial = 0000
+       MOVE 'N' TO WSSSNValid
+END-IF
+IF WSSSNValid = 'N'
+       DISPLAY "Invalid Social Security Number"
+ELSE
+       STRING "XXX-XX-" DELIMITED BY SIZE
+           SSSerial DELIMITED BY SIZE
+           INTO WSSSNMasked
+       END-STRING
+END-IF.
+
+SumNumbersFile. *>read every value off NUMBERS.DAT instead of being limited to three hardcoded inputs
+OPEN INPUT NumbersFile
+IF NumbersFileNotFound
+       DISPLAY "NUMBERS.DAT not found - skipping the file-driven total"
+ELSE
+       MOVE ZERO TO WSFileTotal, WSFileCount
+       MOVE 'N' TO WSFileEndOfFile
+       PERFORM UNTIL WSFileEndOfFile = 'Y'
+           READ NumbersFile
+               AT END MOVE 'Y' TO WSFileEndOfFile
+               NOT AT END
+                   ADD NumberLine TO WSFileTotal
+                   ADD 1 TO WSFileCount
+           END-READ
+       END-PERFORM
+       CLOSE NumbersFile
+END-IF.
+
 
 
