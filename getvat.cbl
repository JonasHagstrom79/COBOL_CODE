@@ -0,0 +1,44 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETVAT.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 VatRateTable.
+           02 VatRateEntry OCCURS 6 TIMES INDEXED BY VRIndex.
+               03 VRJurisdiction PIC X(2).
+               03 VRCategory     PIC X(1).
+               03 VRRate         PIC V999.
+LINKAGE SECTION.
+       01 LJurisdiction PIC X(2).
+       01 LCategory     PIC X(1).
+       01 LRate         PIC V999.
+PROCEDURE DIVISION USING LJurisdiction, LCategory, LRate.
+*>one row per jurisdiction/category combination - add a row instead of recompiling a rate
+       MOVE "US" TO VRJurisdiction(1)
+       MOVE "S"  TO VRCategory(1)
+       MOVE .070 TO VRRate(1)
+       MOVE "US" TO VRJurisdiction(2)
+       MOVE "F"  TO VRCategory(2)
+       MOVE .000 TO VRRate(2)
+       MOVE "GB" TO VRJurisdiction(3)
+       MOVE "S"  TO VRCategory(3)
+       MOVE .200 TO VRRate(3)
+       MOVE "GB" TO VRJurisdiction(4)
+       MOVE "F"  TO VRCategory(4)
+       MOVE .050 TO VRRate(4)
+       MOVE "US" TO VRJurisdiction(5)
+       MOVE "Z"  TO VRCategory(5)
+       MOVE .000 TO VRRate(5)
+       MOVE "GB" TO VRJurisdiction(6)
+       MOVE "Z"  TO VRCategory(6)
+       MOVE .000 TO VRRate(6)
+
+       MOVE ZERO TO LRate
+       SEARCH VatRateEntry
+           AT END
+               DISPLAY "No VAT rate on file for " LJurisdiction "/" LCategory " - using zero"
+           WHEN VRJurisdiction(VRIndex) = LJurisdiction AND VRCategory(VRIndex) = LCategory
+               MOVE VRRate(VRIndex) TO LRate
+       END-SEARCH
+       GOBACK.
+.
