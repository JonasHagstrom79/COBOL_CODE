@@ -24,6 +24,14 @@ WORKING-STORAGE SECTION.*>Declare variables
 01 NumThree PIC 9 VALUE 3.
 01 Ans PIC S99V99 VALUE 0.
 01 Rem PIC 9V99.
+01 WSCurrentDate PIC 9(8).
+01 WSCurrentDateParts REDEFINES WSCurrentDate.
+       02 WSCurrentYear  PIC 9(4).
+       02 WSCurrentMonth PIC 99.
+       02 WSCurrentDay   PIC 99.
+01 WSDobValid PIC X(1) VALUE 'Y'.
+01 WSDaysInMonth PIC 99 VALUE ZERO.
+01 WSAge PIC 99 VALUE ZERO.
 
 PROCEDURE DIVISION.
 MOVE "More Stuff" TO SampleData
@@ -35,6 +43,19 @@ MOVE "123John Doe            07071974" TO Customer
 DISPLAY Customer
 DISPLAY MonthOfBirth "/" DayOfBirth "/" YearOfBirth
 
+*>Age/eligibility report - reject an impossible DateOfBirth before trusting it
+ACCEPT WSCurrentDate FROM DATE YYYYMMDD
+PERFORM ValidateDateOfBirth THRU ValidateDateOfBirth-EXIT
+IF WSDobValid = 'Y'
+       PERFORM ComputeAge
+       DISPLAY "Age : " WSAge
+       IF WSAge >= 18
+           DISPLAY "Eligible to vote"
+       ELSE
+           DISPLAY "Not yet eligible to vote"
+       END-IF
+END-IF
+
 *>Displays
 MOVE ZERO TO SampleData
 DISPLAY SampleData
@@ -84,3 +105,42 @@ display Ans
 
 
 STOP RUN.
+
+ValidateDateOfBirth. *>placeholder/impossible dates - bad year, bad month, or a day that month never has
+MOVE 'Y' TO WSDobValid
+IF YearOfBirth < 1900 OR YearOfBirth > WSCurrentYear
+       MOVE 'N' TO WSDobValid
+       DISPLAY "Invalid birth year : " YearOfBirth
+       GO TO ValidateDateOfBirth-EXIT
+END-IF
+IF MonthOfBirth < 1 OR MonthOfBirth > 12
+       MOVE 'N' TO WSDobValid
+       DISPLAY "Invalid birth month : " MonthOfBirth
+       GO TO ValidateDateOfBirth-EXIT
+END-IF
+EVALUATE MonthOfBirth
+       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+           MOVE 30 TO WSDaysInMonth
+       WHEN 2
+           IF FUNCTION MOD(YearOfBirth, 400) = 0
+               OR (FUNCTION MOD(YearOfBirth, 4) = 0 AND FUNCTION MOD(YearOfBirth, 100) NOT = 0)
+               MOVE 29 TO WSDaysInMonth
+           ELSE
+               MOVE 28 TO WSDaysInMonth
+           END-IF
+       WHEN OTHER
+           MOVE 31 TO WSDaysInMonth
+END-EVALUATE
+IF DayOfBirth < 1 OR DayOfBirth > WSDaysInMonth
+       MOVE 'N' TO WSDobValid
+       DISPLAY "Invalid birth day : " DayOfBirth " for month " MonthOfBirth
+END-IF.
+ValidateDateOfBirth-EXIT.
+       EXIT.
+
+ComputeAge. *>subtract a year if the birthday hasn't happened yet this calendar year
+COMPUTE WSAge = WSCurrentYear - YearOfBirth
+IF MonthOfBirth > WSCurrentMonth
+       OR (MonthOfBirth = WSCurrentMonth AND DayOfBirth > WSCurrentDay)
+       SUBTRACT 1 FROM WSAge
+END-IF.
