@@ -0,0 +1,71 @@
+       >>source format free
+identification division.
+program-id. custarrpt.
+environment division.
+input-output section.
+file-control.
+       select ArReport assign to "CustAR.rpt"
+           organization is line sequential.
+       copy custfc.
+data division.
+file section.
+fd ArReport.
+01 PrintLine pic x(80).
+fd CustomerFile.
+       copy custrec.
+
+working-storage section.
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 WorkingStorageEndOfFile pic x(1) value 'N'.
+01 ArHeads pic x(50) value "IDNum   LastName        CreditLimit   Balance".
+01 ArDetailLine.
+       02 filler pic x value space.
+       02 PrnCustID pic 9(5).
+       02 filler pic x(3) value space.
+       02 PrnLastName pic x(15).
+       02 filler pic x(2) value space.
+       02 PrnCreditLimit pic z,zzz,zz9.99.
+       02 filler pic x(2) value space.
+       02 PrnBalance pic z,zzz,zz9.99.
+01 OverLimitCount pic 9(5) value zero.
+01 ArFooting pic x(40) value "End of report".
+
+procedure division.
+0000-MAINLINE.
+       open input CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           stop run
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           stop run
+       end-if
+       open output ArReport
+       write PrintLine from ArHeads after advancing page
+       read CustomerFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+       perform 1000-PROCESS-CUSTOMER until WorkingStorageEndOfFile = 'Y'
+       string "End of report - " delimited by size
+           OverLimitCount delimited by size
+           " customers over limit" delimited by size
+           into ArFooting
+       write PrintLine from ArFooting after advancing 2 lines
+       close CustomerFile, ArReport
+       stop run.
+
+1000-PROCESS-CUSTOMER.
+       if Balance > CreditLimit
+           move IdNum to PrnCustID
+           move LastName to PrnLastName
+           move CreditLimit to PrnCreditLimit
+           move Balance to PrnBalance
+           write PrintLine from ArDetailLine after advancing 1 line
+           add 1 to OverLimitCount
+       end-if
+       read CustomerFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read.
