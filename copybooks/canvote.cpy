@@ -0,0 +1,8 @@
+      *>----------------------------------------------------------------
+      *> CANVOTE - shared voting-eligibility flag.
+      *> Shared by bool.cbl and moreVariables.cbl so the two 88-level
+      *> condition names only have to be kept straight in one place.
+      *>----------------------------------------------------------------
+       01 CanVoteFlag PIC 9 VALUE 0. *>Like a bool
+           88 CanVote    VALUE 1. *>Sets a condition to a variable
+           88 CannotVote VALUE 0.
