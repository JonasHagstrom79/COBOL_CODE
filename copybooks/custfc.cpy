@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *> CUSTFC - FILE-CONTROL entry for the customer master.
+      *> Shared by FILES, READFILE, REPORTS and every other program
+      *> that opens Customer.dat, so the organization/access/key only
+      *> has to be maintained in one place.
+      *>----------------------------------------------------------------
+      *> LOCK MODE EXCLUSIVE means only one job can have Customer.dat
+      *> open for update at a time - a second OPEN I-O while the first
+      *> is still open comes back with a non-zero FILE STATUS instead
+      *> of silently racing the first job's writes.
+       select CustomerFile assign to "Customer.dat"
+           organization is indexed
+           access is dynamic
+           record key is IdNum
+           lock mode is exclusive
+           file status is CustomerFileStatus.
