@@ -0,0 +1,5 @@
+       select ProductFile assign to "PRODUCT.DAT"
+           organization is indexed
+           access is dynamic
+           record key is PMName
+           file status is ProductFileStatus.
