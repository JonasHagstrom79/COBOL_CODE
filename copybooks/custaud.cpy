@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------------
+      *> CUSTAUD - audit trail record for the customer master.
+      *> One record is appended to CUSTAUDIT.DAT for every add, change
+      *> or delete made against Customer.dat. The before/after images
+      *> are kept as raw copies of CustomerData so the audit trail
+      *> always matches whatever shape the record is in at the time,
+      *> even as fields get added to it later.
+      *>----------------------------------------------------------------
+       01 CustAuditData.
+           02 AudTimestamp  pic x(21).
+           02 AudOperator   pic x(10).
+           02 AudAction     pic x(1).
+               88 AudActionAdd    value "A".
+               88 AudActionChange value "C".
+               88 AudActionDelete value "D".
+           02 AudIdNum      pic 9(5).
+           02 AudBeforeImage pic x(200).
+           02 AudAfterImage  pic x(200).
