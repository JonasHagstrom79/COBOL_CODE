@@ -0,0 +1,24 @@
+      *>----------------------------------------------------------------
+      *> CUSTREC - record layout for the customer master (Customer.dat).
+      *> Shared by FILES, READFILE, REPORTS and every other program
+      *> that reads or writes a CustomerData record, so a field added
+      *> here is available everywhere without re-typing the layout.
+      *>----------------------------------------------------------------
+       01 CustomerData.
+           02 IdNum    pic 9(5).
+           02 CustName.
+               03 FirstName pic x(15).
+               03 LastName pic x(15).
+           02 CustAddress.
+               03 CustStreet pic x(25).
+               03 City    pic x(15).
+               03 State   pic x(2).
+               03 Zip     pic x(9).
+           02 CustContact.
+               03 Phone   pic x(12).
+               03 Email   pic x(30).
+           02 CustStatus  pic x(1) value "A".
+               88 CustActive   value "A".
+               88 CustInactive value "I".
+           02 CreditLimit pic 9(7)v99.
+           02 Balance     pic s9(7)v99.
