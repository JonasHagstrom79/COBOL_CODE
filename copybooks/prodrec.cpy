@@ -0,0 +1,5 @@
+       01 ProductMasterData.
+           02 PMName       pic x(5).
+           02 PMSize       pic x(3). *>three size letters, one per old OCCURS slot
+           02 PMUnitPrice  pic 9(5)v99.
+           02 PMQtyBySize  pic 9(5) occurs 3 times. *>qty on hand for the size in the matching PMSize slot
