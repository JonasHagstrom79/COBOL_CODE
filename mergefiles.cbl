@@ -6,36 +6,158 @@ input-output section.
 file-control.
        select WorkFile assign to 'work.tmp'.
        select File1 assign to 'student.dat'
-           organization is line sequential. *>all pices of data is on seperate lines
+           organization is line sequential *>all pices of data is on seperate lines
+           file status is File1Status.
        select File2 assign to 'student2.dat'
-           organization is line sequential.
+           organization is line sequential
+           file status is File2Status.
        select NewFile assign to 'mergedStudent.dat' *>the final file where information is going to go
            organization is line sequential.
+       select ExceptionFile assign to 'DUPSTUD.rpt' *>students that show up in both source rosters
+           organization is line sequential.
 
 data division.
 file section.
 FD File1.
 01 StudDAta.
-       02 IDNum pic 9.
-       02 StudName pic x(10).
+       02 IDNum pic 9(5).
+       02 StudName pic x(25).
+       02 GradeLevel pic 9(2).
+       02 GPA pic 9v99.
+       02 EnrollmentDate pic 9(8). *>YYYYMMDD
 FD File2.
 01 StudDAta2.
-       02 IDNum2 pic 9.
-       02 StudName2 pic x(10).
+       02 IDNum2 pic 9(5).
+       02 StudName2 pic x(25).
+       02 GradeLevel2 pic 9(2).
+       02 GPA2 pic 9v99.
+       02 EnrollmentDate2 pic 9(8).
 SD WorkFile.
 01 WStudDAta. *>W for workfile-versions
-       02 WIDNum pic 9.
-       02 WStudName pic x(10).
+       02 WIDNum pic 9(5).
+       02 WStudName pic x(25).
+       02 WGradeLevel pic 9(2).
+       02 WGPA pic 9v99.
+       02 WEnrollmentDate pic 9(8).
 FD NewFile.
 01 NStudDAta. *>N for new-file
-       02 NIDNum pic 9.
-       02 NStudName pic x(10).
+       02 NIDNum pic 9(5).
+       02 NStudName pic x(25).
+       02 NGradeLevel pic 9(2).
+       02 NGPA pic 9v99.
+       02 NEnrollmentDate pic 9(8).
+FD ExceptionFile.
+01 ExceptionLine pic x(40).
 working-storage section.
+01 WorkingStorageEndOfFile pic x(1) value 'N'.
+01 WSFirstRecord pic x(1) value 'Y'.
+01 WSPrevIDNum pic 9(5) value zero.
+01 WSDupCount pic 9(5) value zero.
+01 WSInputCount pic 9(7) value zero.
+01 WSOutputCount pic 9(7) value zero.
+01 File1Status pic x(2) value "00".
+       88 File1Ok value "00".
+       88 File1NotFound value "35".
+01 File2Status pic x(2) value "00".
+       88 File2Ok value "00".
+       88 File2NotFound value "35".
+01 WSIdCheckValid pic x(1).
+01 WSBadCheckDigitCount pic 9(5) value zero.
 
 procedure division.
+perform CountInputRecords.
+
 merge WorkFile on ascending key NIDNum *>on wich key to merge
        using File1, File2
        giving NewFile.
 
+perform CheckForDuplicates.
+
+if WSInputCount not = WSOutputCount
+       display "Record count mismatch - " WSInputCount " in, "
+           WSOutputCount " out - check student.dat and student2.dat"
+end-if
+
+call "CBL_DELETE_FILE" using "work.tmp".
+
 stop run.
-.
\ No newline at end of file
+
+CountInputRecords. *>tally File1 + File2 before the merge so we have something to reconcile against
+move zero to WSInputCount
+open input File1
+if File1NotFound
+       display "student.dat not found - nothing to merge"
+       close File1
+       move 1 to return-code
+       stop run
+end-if
+move 'N' to WorkingStorageEndOfFile
+read File1 next
+       at end move 'Y' to WorkingStorageEndOfFile
+end-read
+perform until WorkingStorageEndOfFile = 'Y'
+       add 1 to WSInputCount
+       read File1 next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+end-perform
+close File1
+open input File2
+if File2NotFound
+       display "student2.dat not found - nothing to merge"
+       close File2
+       move 1 to return-code
+       stop run
+end-if
+move 'N' to WorkingStorageEndOfFile
+read File2 next
+       at end move 'Y' to WorkingStorageEndOfFile
+end-read
+perform until WorkingStorageEndOfFile = 'Y'
+       add 1 to WSInputCount
+       read File2 next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+end-perform
+close File2
+move 'N' to WorkingStorageEndOfFile.
+
+CheckForDuplicates. *>mergedStudent.dat is already in NIDNum order, so two consecutive
+*>records sharing an ID is enough to know the same student came in on both rosters
+open input NewFile
+open output ExceptionFile
+read NewFile next
+       at end move 'Y' to WorkingStorageEndOfFile
+end-read
+perform until WorkingStorageEndOfFile = 'Y'
+       if WSFirstRecord = 'N' and NIDNum = WSPrevIDNum
+           string "Duplicate student ID " delimited by size
+               NIDNum delimited by size
+               " - " delimited by size
+               NStudName delimited by size
+               into ExceptionLine
+           write ExceptionLine
+           add 1 to WSDupCount
+       end-if
+       call "CHKDIGIT" using NIDNum, WSIdCheckValid
+       if WSIdCheckValid not = 'Y'
+           add 1 to WSBadCheckDigitCount
+           string "Bad check digit on student ID " delimited by size
+               NIDNum delimited by size
+               into ExceptionLine
+           write ExceptionLine
+       end-if
+       move 'N' to WSFirstRecord
+       move NIDNum to WSPrevIDNum
+       add 1 to WSOutputCount
+       read NewFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+end-perform
+close NewFile, ExceptionFile
+if WSDupCount > 0
+       display WSDupCount " duplicate student ID(s) found - see DUPSTUD.rpt"
+end-if
+if WSBadCheckDigitCount > 0
+       display WSBadCheckDigitCount " student ID(s) failed the check-digit test - see DUPSTUD.rpt"
+end-if.
\ No newline at end of file
