@@ -6,16 +6,14 @@ DATE-WRITTEN. November 13th 2021
 ENVIRONMENT DIVISION.*>Define a custom data classificcation, inside the ENVIRONMENT DIVISION Row 7-9
 CONFIGURATION SECTION.
 SPECIAL-NAMES.
-       CLASS PassingScore IS "A" THRU "C, "D".
+       CLASS PassingScore IS "A" THRU "C", "D".
 DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.*>Declare variables
 01 Age PIC 99 VALUE 0.
 01 Grade PIC 99 VALUE 0.
 01 Score PIC X(1) VALUE "B".
-01 CanVoteFlag PIC 9 VALUE 0. *>Like a bool
-       88 CanVote VALUE 1. *>Sets a condition to a variable
-       88 CanVote VALUE 0.
+       copy canvote.
 01 TestNumber PIC X.
        88 IsPrime VALUE "1", "3", "5", "7".
        88 IsOdd VALUE "1", "3", "5", "7", "9".
@@ -27,8 +25,10 @@ PROCEDURE DIVISION. *>Use stuff here
 Display "Enter Age : " WITH NO ADVANCING *>Skips jumping to a new line
 ACCEPT Age 
 If Age > 18 then
+       SET CanVote TO TRUE
        Display "You can vote"
 else
+       SET CannotVote TO TRUE
        Display "You can't vote"
 end-if
        
