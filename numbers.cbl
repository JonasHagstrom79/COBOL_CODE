@@ -3,11 +3,20 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. numbers.
 DATA DIVISION. 
 WORKING-STORAGE SECTION.
-       01 Num1     PIC 9 VALUE 5.
-       01 Num2     PIC 9 VALUE 4.
-       01 Sum1     PIC 99.
+       01 Num1     PIC 9(7)V99 VALUE 5.
+       01 Num2     PIC 9(7)V99 VALUE 4.
+       01 Sum1     PIC 9(7)V99.
+       01 ReturnCode PIC 99 VALUE ZERO.
 PROCEDURE DIVISION.
-       CALL 'GETSUM' USING Num1, Num2, Sum1. *> Must be in the exact order as 8-10
+       CALL 'GETSUM' USING Num1, Num2, Sum1 *> Must be in the exact order as 8-10
+           ON EXCEPTION
+               DISPLAY "Arithmetic module unavailable - GETSUM could not be called"
+               MOVE 16 TO ReturnCode
+       END-CALL.
+       IF ReturnCode NOT = ZERO
+           MOVE ReturnCode TO RETURN-CODE
+           STOP RUN
+       END-IF
 DISPLAY Num1 " + " Num2 " = " Sum1.
 STOP RUN.
 .
\ No newline at end of file
