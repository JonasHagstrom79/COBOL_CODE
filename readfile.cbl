@@ -4,38 +4,105 @@ program-id. readfile.
 environment division.
 input-output section.
 file-control.
-       select CustomerFile assign to "Customer.dat"
+       copy custfc.
+       select ReadFileParmFile assign to "READFILEPARM.DAT"
            organization is line sequential
-           access is sequential.
+           file status is ReadFileParmFileStatus.
 *>configuration section.
 data division.
 file section.
 fd CustomerFile.
-01 CustomerData.
-       02 IdNum    pic 9(5).
-       02 CustName.
-           03 FirstName pic x(15).
-           03 LastName pic x(15).
+       copy custrec.
+fd ReadFileParmFile.
+01 ReadFileParmLine pic x(1).
 
 working-storage section.
-01 WSCustomer.
-       02 WSIdNum    pic 9(5).
-       02 WSCustName.
-           03 WSFirstName pic x(15).
-           03 WSLastName pic x(15).
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 ReadFileParmFileStatus pic x(2) value "00".
+       88 ReadFileParmFileOk value "00".
 01 WorkingStorageEndOfFile pic A(1). *>React to the end of the file
+01 WSFilterMode pic x(1). *>A=all, I=single IdNum, R=LastName range
+01 WSFilterIdNum pic 9(5).
+01 WSFilterLastFrom pic x(15).
+01 WSFilterLastTo pic x(15).
+01 WSBatchMode pic x(1) value 'N'. *>Y when READFILEPARM.DAT supplied the mode, so no ACCEPT is needed
 
 procedure division.
-open input CustomerFile.
-       perform until WorkingStorageEndOfFile='Y'
-           read CustomerFile into WSCustomer
-               at end move 'Y' to WorkingStorageEndOfFile
-               not at end display WSCustomer
-             end-read
-            end-perform    
-close CustomerFile.
+open input CustomerFile
+if CustFileNotFound
+       display "No customers on file yet"
+else
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustomerFile
+           move 1 to return-code
+           stop run
+       end-if
+       perform 1000-CHOOSE-FILTER
+       evaluate WSFilterMode
+           when 'I' perform 2000-DISPLAY-ONE
+           when 'R' perform 3000-DISPLAY-RANGE
+           when other perform 4000-DISPLAY-ALL
+       end-evaluate
+       close CustomerFile
+end-if.
+stop run.
 
+1000-CHOOSE-FILTER. *>READFILEPARM.DAT lets an unattended batch run (e.g. the nightly driver)
+*>pick a mode without anyone sitting at the console to answer an ACCEPT
+       open input ReadFileParmFile
+       if ReadFileParmFileOk
+           read ReadFileParmFile
+               at end continue
+               not at end
+                   move ReadFileParmLine to WSFilterMode
+                   move 'Y' to WSBatchMode
+           end-read
+           close ReadFileParmFile
+       end-if
+       if WSBatchMode = 'N'
+           display "A-All  I-One customer by IdNum  R-LastName range : " with no advancing
+           accept WSFilterMode
+           move function upper-case(WSFilterMode) to WSFilterMode
+           evaluate WSFilterMode
+               when 'I'
+                   display "IdNum : " with no advancing
+                   accept WSFilterIdNum
+               when 'R'
+                   display "From LastName : " with no advancing
+                   accept WSFilterLastFrom
+                   display "To LastName   : " with no advancing
+                   accept WSFilterLastTo
+           end-evaluate
+       end-if.
 
+2000-DISPLAY-ONE.
+       move WSFilterIdNum to IdNum
+       read CustomerFile
+           key is IdNum
+           invalid key display "Customer " WSFilterIdNum " not found"
+           not invalid key display CustomerData
+       end-read.
 
-stop run.
-.
\ No newline at end of file
+3000-DISPLAY-RANGE.
+       move 'N' to WorkingStorageEndOfFile
+       perform until WorkingStorageEndOfFile = 'Y'
+           read CustomerFile next
+               at end move 'Y' to WorkingStorageEndOfFile
+               not at end
+                   if LastName >= WSFilterLastFrom and LastName <= WSFilterLastTo
+                       display CustomerData
+                   end-if
+             end-read
+            end-perform.
+
+4000-DISPLAY-ALL.
+       move 'N' to WorkingStorageEndOfFile
+       perform until WorkingStorageEndOfFile='Y'
+           read CustomerFile next
+               at end move 'Y' to WorkingStorageEndOfFile
+               not at end display CustomerData
+             end-read
+            end-perform.
