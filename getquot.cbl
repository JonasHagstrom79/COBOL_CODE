@@ -0,0 +1,16 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETQUOT.
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LNum1 PIC 9(7)V99.
+       01 LNum2 PIC 9(7)V99.
+       01 LQuot1 PIC 9(7)V99.
+PROCEDURE DIVISION USING LNum1, LNum2, LQuot1.
+       IF LNum2 = ZERO
+           MOVE ZERO TO LQuot1
+       ELSE
+           COMPUTE LQuot1 = LNum1 / LNum2
+       END-IF
+       GOBACK.
+.
