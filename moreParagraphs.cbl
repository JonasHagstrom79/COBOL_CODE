@@ -1,4 +1,4 @@
- >>SOURCE FORMAT FREE
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. moreParagraphs.
 AUTHOR. Jonas HagstrÃ¶m.
@@ -10,13 +10,27 @@ FILE SECTION.
 WORKING-STORAGE SECTION.*>Declare variables
 
 PROCEDURE DIVISION.
+000-MAIN.
+       PERFORM 100-INITIALIZE
+       PERFORM 200-PROCESS
+       PERFORM 900-TERMINATE
+       STOP RUN.
+
+100-INITIALIZE.
+       DISPLAY "Starting moreParagraphs demo".
+
+200-PROCESS.
+       PERFORM SubOne.
+
+900-TERMINATE.
+       DISPLAY "moreParagraphs demo complete".
+
 SubOne.
        DISPLAY "First Paragraph"
        PERFORM SubTwo
        DISPLAY "Returned to the First Paragraph"
-       PERFORM SubFour 2 TIMES.           
-       STOP RUN.
- 
+       PERFORM SubFour 2 TIMES.
+
 SubThree.
        DISPLAY "Third Paragraph".
 
@@ -26,6 +40,4 @@ SubTwo.
        DISPLAY "Returned to the Second Paragraph".
 
 SubFour.
-       DISPLAY "Repeat".       
-STOP RUN.
-.
\ No newline at end of file
+       DISPLAY "Repeat".
