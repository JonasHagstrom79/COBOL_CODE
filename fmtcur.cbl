@@ -0,0 +1,42 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FMTCUR.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 WSEditedAmount PIC ZZ,ZZZ,ZZ9.99.
+       01 CurrencyTable.
+           02 CurrencyEntry OCCURS 3 TIMES INDEXED BY CurrencyIndex.
+               03 CETCode   PIC X(3).
+               03 CETSymbol PIC X(1).
+LINKAGE SECTION.
+       01 LAmount       PIC 9(8)V99.
+       01 LCurrencyCode PIC X(3).
+       01 LFormatted    PIC X(15).
+PROCEDURE DIVISION USING LAmount, LCurrencyCode, LFormatted.
+*>looks up the currency symbol and builds "symbol + edited amount" since
+*>a PICTURE's $ is fixed at compile time - shared by editdata.cbl and
+*>any other program that needs to print an amount in more than one currency
+       PERFORM LoadCurrencyTable
+       MOVE LAmount TO WSEditedAmount
+       SET CurrencyIndex TO 1
+       SEARCH CurrencyEntry
+           AT END
+               DISPLAY "Unknown currency code " LCurrencyCode " - defaulting to USD"
+               SET CurrencyIndex TO 1
+           WHEN CETCode(CurrencyIndex) = LCurrencyCode
+               CONTINUE
+       END-SEARCH
+       STRING
+           CETSymbol(CurrencyIndex) DELIMITED BY SIZE
+           FUNCTION TRIM(WSEditedAmount) DELIMITED BY SIZE
+           INTO LFormatted
+       END-STRING
+       GOBACK.
+
+LoadCurrencyTable.
+       MOVE "USD" TO CETCode(1)
+       MOVE "$"   TO CETSymbol(1)
+       MOVE "GBP" TO CETCode(2)
+       MOVE "#"   TO CETSymbol(2)
+       MOVE "EUR" TO CETCode(3)
+       MOVE "E"   TO CETSymbol(3).
