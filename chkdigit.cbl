@@ -0,0 +1,54 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHKDIGIT.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 WSDigits.
+           02 WSDigit1 PIC 9.
+           02 WSDigit2 PIC 9.
+           02 WSDigit3 PIC 9.
+           02 WSDigit4 PIC 9.
+           02 WSCheckDigit PIC 9.
+       01 WSWeighted PIC 99.
+       01 WSSum PIC 99 VALUE ZERO.
+       01 WSExpectedCheck PIC 9.
+LINKAGE SECTION.
+       01 LIdNum PIC 9(5).
+       01 LValid PIC X(1).
+PROCEDURE DIVISION USING LIdNum, LValid.
+*>modulus-10 (Luhn-style) check digit - the last digit of LIdNum must match
+*>the check digit computed from the first four, weighted 1-2-1-2 from the
+*>left so it catches single-digit typos and adjacent-digit transpositions
+       MOVE LIdNum TO WSDigits
+       MOVE ZERO TO WSSum
+
+       MOVE WSDigit1 TO WSWeighted
+       ADD WSWeighted TO WSSum
+
+       COMPUTE WSWeighted = WSDigit2 * 2
+       IF WSWeighted > 9
+           SUBTRACT 9 FROM WSWeighted
+       END-IF
+       ADD WSWeighted TO WSSum
+
+       MOVE WSDigit3 TO WSWeighted
+       ADD WSWeighted TO WSSum
+
+       COMPUTE WSWeighted = WSDigit4 * 2
+       IF WSWeighted > 9
+           SUBTRACT 9 FROM WSWeighted
+       END-IF
+       ADD WSWeighted TO WSSum
+
+       COMPUTE WSExpectedCheck = (10 - FUNCTION MOD(WSSum, 10))
+       IF WSExpectedCheck = 10
+           MOVE 0 TO WSExpectedCheck
+       END-IF
+
+       IF WSExpectedCheck = WSCheckDigit
+           MOVE 'Y' TO LValid
+       ELSE
+           MOVE 'N' TO LValid
+       END-IF
+       GOBACK.
+.
