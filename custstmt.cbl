@@ -0,0 +1,147 @@
+       >>source format free
+identification division.
+program-id. custstmt.
+environment division.
+input-output section.
+file-control.
+       select StatementReport assign to "CustStmt.rpt"
+           organization is line sequential.
+       copy custfc.
+       select ArTranFile assign to "ARTRANS.DAT"
+           organization is line sequential
+           file status is ArTranFileStatus.
+       select SortedArTranFile assign to "artranSort.tmp"
+           organization is line sequential.
+       select ArSortWorkFile assign to "artransort.tmp".
+data division.
+file section.
+fd StatementReport.
+01 PrintLine pic x(80).
+fd CustomerFile.
+       copy custrec.
+fd ArTranFile.
+01 ArTranData.
+       02 AtIdNum       pic 9(5).
+       02 AtInvoiceAmt  pic s9(7)v99.
+       02 AtDaysPastDue pic 9(3).
+fd SortedArTranFile.
+01 SrtArTranData.
+       02 SrtAtIdNum       pic 9(5).
+       02 SrtAtInvoiceAmt  pic s9(7)v99.
+       02 SrtAtDaysPastDue pic 9(3).
+SD ArSortWorkFile.
+01 WArTranData.
+       02 WAtIdNum       pic 9(5).
+       02 WAtInvoiceAmt  pic s9(7)v99.
+       02 WAtDaysPastDue pic 9(3).
+
+working-storage section.
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+01 ArTranFileStatus pic x(2) value "00".
+       88 ArTranFileOk value "00".
+       88 ArTranFileNotFound value "35".
+01 CustomerEndOfFile pic x(1) value 'N'.
+01 ArTranEndOfFile pic x(1) value 'N'.
+01 HaveArTranRecord pic x(1) value 'N'.
+01 StmtHeading pic x(40) value "Customer Statement - Aging".
+01 StmtColHeads pic x(70)
+       value "IdNum LastName        Current    30-Day    60-Day    90-Day+".
+01 StmtDetailLine.
+       02 filler pic x value space.
+       02 PrnCustID    pic 9(5).
+       02 filler pic x(2) value space.
+       02 PrnLastName   pic x(15).
+       02 PrnCurrent    pic z,zzz,zz9.99-.
+       02 filler pic x value space.
+       02 Prn30Day      pic z,zzz,zz9.99-.
+       02 filler pic x value space.
+       02 Prn60Day      pic z,zzz,zz9.99-.
+       02 filler pic x value space.
+       02 Prn90Day      pic z,zzz,zz9.99-.
+01 WSBucketCurrent pic s9(7)v99 value zero.
+01 WSBucket30      pic s9(7)v99 value zero.
+01 WSBucket60      pic s9(7)v99 value zero.
+01 WSBucket90      pic s9(7)v99 value zero.
+
+procedure division.
+0000-MAINLINE.
+       open input CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           stop run
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           stop run
+       end-if
+       close CustomerFile
+       perform 1000-SORT-AR-TRANS
+       open input CustomerFile
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           stop run
+       end-if
+       open input SortedArTranFile
+       open output StatementReport
+       write PrintLine from StmtHeading after advancing page
+       write PrintLine from StmtColHeads after advancing 2 lines
+       perform 2000-READ-NEXT-AR-TRAN
+       read CustomerFile next
+           at end move 'Y' to CustomerEndOfFile
+       end-read
+       perform 3000-PRINT-STATEMENT until CustomerEndOfFile = 'Y'
+       close CustomerFile, SortedArTranFile, StatementReport
+       stop run.
+
+1000-SORT-AR-TRANS.
+       open input ArTranFile
+       if ArTranFileNotFound
+           display "No accounts-receivable transactions on file - all balances shown as current"
+           close ArTranFile
+           open output SortedArTranFile
+           close SortedArTranFile
+       else
+           close ArTranFile
+           sort ArSortWorkFile on ascending key WAtIdNum
+               using ArTranFile
+               giving SortedArTranFile
+       end-if.
+
+2000-READ-NEXT-AR-TRAN.
+       read SortedArTranFile next
+           at end move 'Y' to ArTranEndOfFile
+                     move 'N' to HaveArTranRecord
+           not at end move 'Y' to HaveArTranRecord
+       end-read.
+
+3000-PRINT-STATEMENT.
+       move zero to WSBucketCurrent, WSBucket30, WSBucket60, WSBucket90
+       perform 3100-ACCUMULATE-AR-TRANS
+           until ArTranEndOfFile = 'Y' or SrtAtIdNum not = IdNum
+       move IdNum to PrnCustID
+       move LastName to PrnLastName
+       move WSBucketCurrent to PrnCurrent
+       move WSBucket30 to Prn30Day
+       move WSBucket60 to Prn60Day
+       move WSBucket90 to Prn90Day
+       write PrintLine from StmtDetailLine after advancing 1 line
+       read CustomerFile next
+           at end move 'Y' to CustomerEndOfFile
+       end-read.
+
+3100-ACCUMULATE-AR-TRANS.
+       if HaveArTranRecord = 'Y' and SrtAtIdNum = IdNum
+           evaluate true
+               when SrtAtDaysPastDue <= 30
+                   add SrtAtInvoiceAmt to WSBucketCurrent
+               when SrtAtDaysPastDue <= 60
+                   add SrtAtInvoiceAmt to WSBucket30
+               when SrtAtDaysPastDue <= 90
+                   add SrtAtInvoiceAmt to WSBucket60
+               when other
+                   add SrtAtInvoiceAmt to WSBucket90
+           end-evaluate
+           perform 2000-READ-NEXT-AR-TRAN
+       end-if.
