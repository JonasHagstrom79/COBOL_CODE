@@ -0,0 +1,95 @@
+       >>source format free
+identification division.
+program-id. honorroll.
+environment division.
+configuration section.
+special-names.
+       class PassingScore is "A" thru "C", "D".
+input-output section.
+file-control.
+       select StudentFile assign to "mergedStudent.dat"
+           organization is line sequential
+           file status is StudentFileStatus.
+       select HonorRollFile assign to "HONORROLL.rpt"
+           organization is line sequential.
+data division.
+file section.
+fd StudentFile.
+01 StudData.
+       02 IDNum pic 9(5).
+       02 StudName pic x(25).
+       02 GradeLevel pic 9(2).
+       02 GPA pic 9v99.
+       02 EnrollmentDate pic 9(8).
+fd HonorRollFile.
+01 HonorRollLine pic x(60).
+
+working-storage section.
+01 StudentFileStatus pic x(2) value "00".
+       88 StudentFileOk value "00".
+       88 StudentFileNotFound value "35".
+01 WorkingStorageEndOfFile pic x(1) value 'N'.
+01 WSLetterGrade pic x(1).
+01 WSHonorCount pic 9(5) value zero.
+01 WSPassCount pic 9(5) value zero.
+01 WSStudentCount pic 9(5) value zero.
+01 WSHonorMarker pic x(12) value spaces.
+01 WSGPAEdited pic 9.99.
+
+procedure division.
+0000-MAINLINE.
+       open input StudentFile
+       if StudentFileNotFound
+           display "mergedStudent.dat not found - nothing to report"
+           close StudentFile
+           stop run
+       end-if
+       open output HonorRollFile
+       perform 1000-PROCESS-STUDENTS
+       close StudentFile
+       close HonorRollFile
+       display "Students processed : " WSStudentCount
+       display "Passing             : " WSPassCount
+       display "Honor roll (GPA 3.50+) : " WSHonorCount.
+       stop run.
+
+1000-PROCESS-STUDENTS.
+       read StudentFile next
+           at end move 'Y' to WorkingStorageEndOfFile
+       end-read
+       perform until WorkingStorageEndOfFile = 'Y'
+           add 1 to WSStudentCount
+           perform 2000-GRADE-STUDENT
+           read StudentFile next
+               at end move 'Y' to WorkingStorageEndOfFile
+           end-read
+       end-perform.
+
+2000-GRADE-STUDENT. *>turn a 4.0-scale GPA into a letter grade, then gate the report with the PassingScore class
+       evaluate true
+           when GPA >= 3.50 move "A" to WSLetterGrade
+           when GPA >= 3.00 move "B" to WSLetterGrade
+           when GPA >= 2.00 move "C" to WSLetterGrade
+           when GPA >= 1.00 move "D" to WSLetterGrade
+           when other move "F" to WSLetterGrade
+       end-evaluate
+       if WSLetterGrade is PassingScore
+           add 1 to WSPassCount
+           move spaces to WSHonorMarker
+           if GPA >= 3.50
+               add 1 to WSHonorCount
+               move "  HONOR ROLL" to WSHonorMarker
+           end-if
+           move GPA to WSGPAEdited
+           move spaces to HonorRollLine
+           string
+               StudName delimited by size
+               "  Grade " delimited by size
+               WSLetterGrade delimited by size
+               "  GPA " delimited by size
+               WSGPAEdited delimited by size
+               WSHonorMarker delimited by size
+               into HonorRollLine
+           end-string
+           write HonorRollLine
+       end-if.
