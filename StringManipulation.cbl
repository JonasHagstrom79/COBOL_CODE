@@ -20,6 +20,16 @@ working-storage section.
 01 Ptr         pic 9 value 1.
 01 SStr3       pic x(3).
 01 SStr4       pic x(3).
+01 WSVendorName   pic x(30) value "Doe, John Q".
+01 WSParsedLast   pic x(15).
+01 WSParsedFirst  pic x(15).
+01 WSParsedMI     pic x(1).
+01 WSParsedFirstRaw pic x(15).
+01 WSAddrStreet   pic x(25) value "123 Main St".
+01 WSAddrCity     pic x(15) value "Springfield".
+01 WSAddrState    pic x(2)  value "IL".
+01 WSAddrZip      pic x(9)  value "62704".
+01 WSMailingLabel pic x(60).
 procedure division.
 inspect SampStr tallying NumChars for characters.
 display "Number of Characters : " NumChars.
@@ -56,4 +66,36 @@ into SStr3, SStr4
 end-unstring.
 display SStr4.
 
+perform ParseVendorName.
+display "Parsed name : " WSParsedFirst " " WSParsedMI " " WSParsedLast.
+
+perform BuildMailingLabel.
+display WSMailingLabel.
+
 stop run.
+
+ParseVendorName. *>vendor feeds send "Lastname, Firstname MI" - split on the comma, then on the space
+unstring WSVendorName delimited by ","
+       into WSParsedLast, WSParsedFirstRaw
+end-unstring
+move function trim(WSParsedFirstRaw) to WSParsedFirstRaw
+move spaces to WSParsedFirst, WSParsedMI
+unstring WSParsedFirstRaw delimited by space
+       into WSParsedFirst, WSParsedMI
+end-unstring.
+
+BuildMailingLabel. *>STRING the name plus the four address pieces into one printable label line
+string
+       function trim(WSParsedFirst) delimited by size
+       " " delimited by size
+       function trim(WSParsedLast) delimited by size
+       " / " delimited by size
+       function trim(WSAddrStreet) delimited by size
+       " / " delimited by size
+       function trim(WSAddrCity) delimited by size
+       ", " delimited by size
+       WSAddrState delimited by size
+       " " delimited by size
+       WSAddrZip delimited by size
+       into WSMailingLabel
+end-string.
