@@ -4,38 +4,277 @@ program-id. files.
 environment division.
 input-output section.
 file-control.
-       select CustomerFile assign to "Customer.dat"
+       copy custfc.
+       select CustAuditFile assign to "CUSTAUDIT.DAT"
            organization is line sequential
            access is sequential.
+       select CustGenNumFile assign to "CUSTGENNUM.DAT"
+           organization is line sequential
+           file status is CustGenNumFileStatus.
 *>configuration section.
 data division.
 file section.
 fd CustomerFile.
-01 CustomerData.
-       02 IdNum    pic 9(5).
-       02 CustName.
-           03 FirstName pic x(15).
-           03 LastName pic x(15).
+       copy custrec.
+fd CustAuditFile.
+       copy custaud.
+fd CustGenNumFile.
+01 CustGenNumLine pic 9(3).
 
 working-storage section.
+01 CustomerFileStatus pic x(2) value "00".
+       88 CustFileOk value "00".
+       88 CustFileNotFound value "35".
+       88 CustFileDuplicateKey value "22".
+       88 CustFileNoRecord value "23".
 01 WSCustomer.
        02 WSIdNum    pic 9(5).
        02 WSCustName.
            03 WSFirstName pic x(15).
            03 WSLastName pic x(15).
+01 WSMode pic x(1). *>A=add, C=change, D=delete, I=inquire, X=exit
+01 WSOperator pic x(10) value spaces.
+01 WSBeforeImage pic x(200) value spaces.
+01 WSAfterImage pic x(200) value spaces.
+01 WSIdCheckValid pic x(1).
+01 CustGenNumFileStatus pic x(2) value "00".
+       88 CustGenNumFileOk value "00".
+       88 CustGenNumFileNotFound value "35".
+01 WSBackupGenNum pic 9(3) value zero.
+01 WSBackupGenName pic x(20).
+01 WSBackupCopyFlags pic 9(8) comp-5 value zero.
+01 WSBackupReturnCode pic 9(8) comp-5.
+01 WSBackupFileDetails pic x(64).
 
 procedure division.
-open extend CustomerFile.
+0000-MAINLINE.
+       display "Operator ID : " with no advancing
+       accept WSOperator
+       perform 8000-BACKUP-CUSTOMER-FILE thru 8000-EXIT
+       perform 1000-MENU until WSMode = 'X'
+       stop run.
+
+1000-MENU.
+       display " "
+       display "A-Add  C-Change  D-Delete  I-Inquire  X-Exit" with no advancing
+       display " "
+       display "Select a mode : " with no advancing
+       accept WSMode
+       move function upper-case(WSMode) to WSMode
+       evaluate WSMode
+           when 'A' perform 2000-ADD-CUSTOMER thru 2000-EXIT
+           when 'C' perform 3000-CHANGE-CUSTOMER thru 3000-EXIT
+           when 'D' perform 4000-DELETE-CUSTOMER thru 4000-EXIT
+           when 'I' perform 5000-INQUIRE-CUSTOMER thru 5000-EXIT
+           when 'X' continue
+           when other display "Invalid selection"
+       end-evaluate.
+
+2000-ADD-CUSTOMER.
        display "Customer ID " with no advancing
        accept IdNum
+       call "CHKDIGIT" using IdNum, WSIdCheckValid
+       if WSIdCheckValid not = 'Y'
+           display "Customer ID " IdNum " fails the check-digit test - add rejected"
+           go to 2000-EXIT
+       end-if
+       open i-o CustomerFile
+       if CustFileNotFound
+           close CustomerFile
+           open output CustomerFile
+           close CustomerFile
+           open i-o CustomerFile
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustomerFile
+           go to 2000-EXIT
+       end-if
+       read CustomerFile
+           key is IdNum
+           invalid key continue
+           not invalid key
+               display "Customer ID " IdNum " already exists - add rejected"
+               close CustomerFile
+               go to 2000-EXIT
+       end-read
        display "Customer First Name " with no advancing
        accept FirstName
        display "Customer Last Name " with no advancing
        accept LastName
+       display "Street Address " with no advancing
+       accept CustStreet
+       display "City " with no advancing
+       accept City
+       display "State " with no advancing
+       accept State
+       display "Zip " with no advancing
+       accept Zip
+       display "Phone " with no advancing
+       accept Phone
+       display "Email " with no advancing
+       accept Email
+       display "Status (A-Active/I-Inactive) " with no advancing
+       accept CustStatus
+       display "Credit Limit " with no advancing
+       accept CreditLimit
+       display "Opening Balance " with no advancing
+       accept Balance
+       move spaces to WSBeforeImage
        write CustomerData
-       end-write.       
-close CustomerFile.
+           invalid key display "Customer ID " IdNum " already exists - add rejected"
+           not invalid key
+               display "Customer " IdNum " added"
+               move CustomerData to WSAfterImage
+               perform 7000-WRITE-AUDIT-ADD
+       end-write
+       close CustomerFile.
+2000-EXIT.
+       continue.
+
+3000-CHANGE-CUSTOMER.
+       display "Customer ID to change " with no advancing
+       accept IdNum
+       open i-o CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           close CustomerFile
+           go to 3000-EXIT
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustomerFile
+           go to 3000-EXIT
+       end-if
+       read CustomerFile
+           key is IdNum
+           invalid key display "Customer " IdNum " not found"
+           not invalid key
+               move CustomerData to WSBeforeImage
+               display "Current First Name [" FirstName "] new : " with no advancing
+               accept WSFirstName
+               display "Current Last Name  [" LastName "] new : " with no advancing
+               accept WSLastName
+               if WSFirstName not = space move WSFirstName to FirstName end-if
+               if WSLastName not = space move WSLastName to LastName end-if
+               rewrite CustomerData
+               display "Customer " IdNum " changed"
+               move CustomerData to WSAfterImage
+               perform 7000-WRITE-AUDIT-CHANGE
+       end-read
+       close CustomerFile.
+3000-EXIT.
+       continue.
+
+4000-DELETE-CUSTOMER.
+       display "Customer ID to delete " with no advancing
+       accept IdNum
+       open i-o CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           close CustomerFile
+           go to 4000-EXIT
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustomerFile
+           go to 4000-EXIT
+       end-if
+       read CustomerFile
+           key is IdNum
+           invalid key display "Customer " IdNum " not found"
+           not invalid key
+               move CustomerData to WSBeforeImage
+               delete CustomerFile record
+               display "Customer " IdNum " deleted"
+               move spaces to WSAfterImage
+               perform 7000-WRITE-AUDIT-DELETE
+       end-read
+       close CustomerFile.
+4000-EXIT.
+       continue.
+
+5000-INQUIRE-CUSTOMER.
+       display "Customer ID to inquire " with no advancing
+       accept IdNum
+       open input CustomerFile
+       if CustFileNotFound
+           display "No customers on file yet"
+           close CustomerFile
+           go to 5000-EXIT
+       end-if
+       if not CustFileOk
+           display "Customer file is in use by another user - try again later"
+           close CustomerFile
+           go to 5000-EXIT
+       end-if
+       read CustomerFile
+           key is IdNum
+           invalid key display "Customer " IdNum " not found"
+           not invalid key display CustomerData
+       end-read
+       close CustomerFile.
+5000-EXIT.
+       continue.
+
+7000-WRITE-AUDIT-ADD.
+       set AudActionAdd to true
+       perform 7900-APPEND-AUDIT-RECORD.
+
+7000-WRITE-AUDIT-CHANGE.
+       set AudActionChange to true
+       perform 7900-APPEND-AUDIT-RECORD.
 
+7000-WRITE-AUDIT-DELETE.
+       set AudActionDelete to true
+       perform 7900-APPEND-AUDIT-RECORD.
 
+7900-APPEND-AUDIT-RECORD.
+       move function current-date to AudTimestamp
+       move spaces to AudOperator
+       move WSOperator to AudOperator
+       move IdNum to AudIdNum
+       move WSBeforeImage to AudBeforeImage
+       move WSAfterImage to AudAfterImage
+       open extend CustAuditFile
+       write CustAuditData
+       close CustAuditFile.
 
-stop run.
+8000-BACKUP-CUSTOMER-FILE. *>a dated/numbered generation of Customer.dat before any add/change/delete
+*>session, so a bad batch of adds can be rolled back by restoring the most recent generation
+       call "CBL_CHECK_FILE_EXIST" using "Customer.dat", WSBackupFileDetails
+           returning WSBackupReturnCode
+       if WSBackupReturnCode not = 0
+           display "Customer.dat not found yet - nothing to back up"
+           go to 8000-EXIT
+       end-if
+       move zero to WSBackupGenNum
+       open input CustGenNumFile
+       if CustGenNumFileOk
+           read CustGenNumFile
+               at end continue
+               not at end move CustGenNumLine to WSBackupGenNum
+           end-read
+           close CustGenNumFile
+       end-if
+       add 1 to WSBackupGenNum
+       if WSBackupGenNum > 999
+           move 1 to WSBackupGenNum
+       end-if
+       open output CustGenNumFile
+       move WSBackupGenNum to CustGenNumLine
+       write CustGenNumLine
+       close CustGenNumFile
+       string "Customer.dat.G" delimited by size
+           WSBackupGenNum delimited by size
+           into WSBackupGenName
+       end-string
+       call "CBL_COPY_FILE" using "Customer.dat", WSBackupGenName, WSBackupCopyFlags
+           returning WSBackupReturnCode
+       if WSBackupReturnCode = 0
+           display "Customer.dat backed up to " WSBackupGenName
+       else
+           display "Warning - backup of Customer.dat to " WSBackupGenName " failed"
+       end-if.
+8000-EXIT.
+       continue.
